@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CONTROL-DRIVER.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY BALANCE CATEGORIZATION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09  DLBS  NEW PROGRAM. CALLS EVENODD, CHECKNUMBER,
+001100*                   AND RELATION-EXAMPLE AS SUBPROGRAMS FOR
+001200*                   EACH INPUT NUMBER AND PRINTS ONE
+001300*                   CONSOLIDATED LINE OF PARITY, SIGN, AND
+001400*                   COMPARISON-TO-PRIOR-VALUE RESULTS.
+001450* 2026-08-09  DLBS  WS-CHECKNUM-PARM GAINED AN ACCOUNT-KEY FIELD
+001460*                   TO MATCH CHECKNUMBER'S NEW LINKAGE LAYOUT -
+001470*                   THIS DRIVER HAS NO ACCOUNT CONCEPT FOR A
+001480*                   SINGLE NUMBER STREAM, SO IT IS LEFT BLANK.
+001490* 2026-08-09  DLBS  WS-EO-NUM AND WS-RE-A/WS-RE-B WIDENED FROM 3
+001491*                   TO 4 DIGITS TO MATCH NUMBER-IN-RECORD'S
+001492*                   S9(4) RANGE AND EVENODD/RELATION-EXAMPLE'S
+001493*                   WIDENED LINKAGE - THE OLD 3-DIGIT FIELDS WERE
+001494*                   SILENTLY TRUNCATING ANY VALUE OF 1000 OR
+001495*                   ABOVE BEFORE THE CALL EVEN HAPPENED.
+001496* 2026-08-09  DLBS  OPEN INPUT NUMBER-FILE NOW CHECKS FILE STATUS -
+001497*                   A MISSING NUMBERIN PREVIOUSLY LEFT THE FILE
+001498*                   UNOPENED AND THE READ LOOP JUST HUNG.
+001510* 2026-08-09  DLBS  WS-RE-A/WS-RE-B WIDENED TO SIGNED AND NO
+001520*                  LONGER STRIPPED VIA FUNCTION ABS BEFORE THE
+001530*                  CALL - RELATION-EXAMPLE'S "VS-PRIOR" RESULT
+001540*                  WAS WRONG WHENEVER THE PRIOR AND CURRENT
+001550*                  NUMBER-FILE VALUES STRADDLED ZERO, SINCE THE
+001560*                  UNSIGNED MAGNITUDES COMPARE DIFFERENTLY THAN
+001570*                  THE SIGNED VALUES DO.
+001580*--------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT NUMBER-FILE ASSIGN TO 'NUMBERIN'
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS FS-NUMBER-FILE.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  NUMBER-FILE
+002600     LABEL RECORDS ARE STANDARD.
+002700 01  NUMBER-IN-RECORD            PIC S9(4) SIGN IS LEADING
+002800                                     SEPARATE CHARACTER.
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  FS-NUMBER-FILE              PIC X(02) VALUE '00'.
+003200 01  WS-SWITCHES.
+003300     05  EOF-SWITCH              PIC X(01) VALUE 'N'.
+003400         88  END-OF-FILE                    VALUE 'Y'.
+003450     05  WS-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+003460         88  WS-NUMBER-FILE-OPEN             VALUE 'Y'.
+003500     05  WS-FIRST-VALUE-SWITCH   PIC X(01) VALUE 'Y'.
+003600         88  WS-FIRST-VALUE                  VALUE 'Y'.
+003700
+003800 01  WS-CURRENT-NUM              PIC S9(4) SIGN IS LEADING
+003900                                     SEPARATE CHARACTER.
+004000 01  WS-PREVIOUS-NUM             PIC S9(4) SIGN IS LEADING
+004100                                     SEPARATE CHARACTER.
+004200
+004300*--------------------------------------------------------------
+004400* CALL PARAMETERS FOR THE THREE SUBPROGRAMS
+004500*--------------------------------------------------------------
+004600 01  WS-EVENODD-PARM.
+004700     05  WS-EO-CALL-SWITCH       PIC X(01) VALUE 'Y'.
+004800     05  WS-EO-NUM               PIC 9(04).
+004900     05  WS-EO-RESULT            PIC X(04).
+005000
+005100 01  WS-CHECKNUM-PARM.
+005200     05  WS-CN-CALL-SWITCH       PIC X(01) VALUE 'Y'.
+005300     05  WS-CN-NUM               PIC S9(4) SIGN IS LEADING
+005400                                     SEPARATE CHARACTER.
+005500     05  WS-CN-RESULT            PIC X(08).
+005550     05  WS-CN-ACCOUNT-KEY       PIC X(10) VALUE SPACES.
+005600
+005700 01  WS-RELATION-PARM.
+005800     05  WS-RE-CALL-SWITCH       PIC X(01) VALUE 'Y'.
+005910     05  WS-RE-A                 PIC S9(4) SIGN IS LEADING
+005920                                     SEPARATE CHARACTER.
+005930     05  WS-RE-B                 PIC S9(4) SIGN IS LEADING
+005940                                     SEPARATE CHARACTER.
+006100     05  WS-RE-RESULT            PIC X(16).
+006200
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE
+006600         THRU 1000-INITIALIZE-EXIT
+006700     PERFORM 2000-PROCESS-ONE-NUMBER
+006800         THRU 2000-PROCESS-ONE-NUMBER-EXIT
+006900         UNTIL END-OF-FILE
+007000     PERFORM 9999-TERMINATE
+007100         THRU 9999-TERMINATE-EXIT
+007200     STOP RUN.
+007300
+007400 1000-INITIALIZE.
+007500     OPEN INPUT NUMBER-FILE
+007510     IF FS-NUMBER-FILE NOT = '00'
+007520         DISPLAY 'CONTROL-DRIVER: OPEN FAILED, STATUS='
+007530             FS-NUMBER-FILE
+007540         MOVE 'Y' TO EOF-SWITCH
+007550         GO TO 1000-INITIALIZE-EXIT
+007560     END-IF
+007570     MOVE 'Y' TO WS-OPEN-SWITCH
+007600     PERFORM 2100-READ-NUMBER
+007700         THRU 2100-READ-NUMBER-EXIT.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100 2000-PROCESS-ONE-NUMBER.
+008200     MOVE NUMBER-IN-RECORD TO WS-CURRENT-NUM
+008300     IF WS-FIRST-VALUE
+008400         MOVE WS-CURRENT-NUM TO WS-PREVIOUS-NUM
+008500         MOVE 'N' TO WS-FIRST-VALUE-SWITCH
+008600     END-IF
+008700     PERFORM 2200-CALL-EVENODD
+008800         THRU 2200-CALL-EVENODD-EXIT
+008900     PERFORM 2300-CALL-CHECKNUMBER
+009000         THRU 2300-CALL-CHECKNUMBER-EXIT
+009100     PERFORM 2400-CALL-RELATION
+009200         THRU 2400-CALL-RELATION-EXIT
+009300     DISPLAY 'CONTROL-DRIVER: NUM=' WS-CURRENT-NUM
+009400         ' PARITY=' WS-EO-RESULT
+009500         ' SIGN=' WS-CN-RESULT
+009600         ' VS-PRIOR=' WS-RE-RESULT
+009700     MOVE WS-CURRENT-NUM TO WS-PREVIOUS-NUM
+009800     PERFORM 2100-READ-NUMBER
+009900         THRU 2100-READ-NUMBER-EXIT.
+010000 2000-PROCESS-ONE-NUMBER-EXIT.
+010100     EXIT.
+010200
+010300 2100-READ-NUMBER.
+010400     READ NUMBER-FILE
+010500         AT END
+010600             MOVE 'Y' TO EOF-SWITCH
+010700     END-READ.
+010800 2100-READ-NUMBER-EXIT.
+010900     EXIT.
+011000
+011100 2200-CALL-EVENODD.
+011200     MOVE FUNCTION ABS(WS-CURRENT-NUM) TO WS-EO-NUM
+011300     CALL 'EVENODD' USING WS-EVENODD-PARM.
+011400 2200-CALL-EVENODD-EXIT.
+011500     EXIT.
+011600
+011700 2300-CALL-CHECKNUMBER.
+011800     MOVE WS-CURRENT-NUM TO WS-CN-NUM
+011900     CALL 'CheckNumber' USING WS-CHECKNUM-PARM.
+012000 2300-CALL-CHECKNUMBER-EXIT.
+012100     EXIT.
+012200
+012300 2400-CALL-RELATION.
+012400     MOVE WS-PREVIOUS-NUM TO WS-RE-A
+012500     MOVE WS-CURRENT-NUM TO WS-RE-B
+012600     CALL 'RELATION-EXAMPLE' USING WS-RELATION-PARM.
+012700 2400-CALL-RELATION-EXIT.
+012800     EXIT.
+012900
+013000 9999-TERMINATE.
+013100     IF WS-NUMBER-FILE-OPEN
+013110         CLOSE NUMBER-FILE
+013120     END-IF.
+013200 9999-TERMINATE-EXIT.
+013300     EXIT.
