@@ -0,0 +1,24 @@
+000100*--------------------------------------------------------------
+000200* AUDITREC.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR AUDIT-FILE, APPENDED TO BY EVENODD,
+000500* CHECKNUMBER, AND RELATION-EXAMPLE EVERY TIME THEY CLASSIFY
+000600* A VALUE, SO THERE IS A DURABLE TRAIL FOR MONTH-END REVIEW.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09  DLBS  ORIGINAL LAYOUT.
+001050* 2026-08-09  DLBS  AU-INPUT-VALUE WIDENED FROM 10 TO 12 BYTES -
+001060*                   RELATION-EXAMPLE PACKS "A/B" INTO THIS FIELD,
+001070*                   AND ONCE A/B BECAME SIGNED (SIGN IS LEADING
+001080*                   SEPARATE CHARACTER, TO MATCH NUMBER-FILE/
+001090*                   CHECKNUMBER) EACH VALUE GREW FROM 4 BYTES TO
+001100*                   5, NO LONGER FITTING "A/B" IN 10 BYTES
+001110*                   WITHOUT SILENTLY TRUNCATING B'S LAST DIGIT.
+001120*                   RECORD LENGTH IS NOW 56 BYTES - SEE
+001130*                   JCL/DLBATCH.JCL AND JCL/DLPURGE.JCL.
+001140*--------------------------------------------------------------
+001200 05  AU-PROGRAM-ID               PIC X(12).
+001300 05  AU-TIMESTAMP                PIC X(16).
+001400 05  AU-INPUT-VALUE              PIC X(12).
+001500 05  AU-RESULT                   PIC X(16).
