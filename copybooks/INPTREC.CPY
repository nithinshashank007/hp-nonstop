@@ -0,0 +1,30 @@
+000100*--------------------------------------------------------------
+000200* INPTREC.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR THE DAILY LEDGER EXTRACT (INPTMSTR).
+000500* COPY THIS INTO THE FD FOR ANY PROGRAM THAT READS THE SAME
+000600* FILE SO THE FIELD BOUNDARIES ARE DEFINED IN ONE PLACE.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09  DLBS  ORIGINAL LAYOUT - ACCOUNT NUMBER, TRANSACTION
+001100*                   DATE, AMOUNT, STATUS CODE.
+001150* 2026-08-09  DLBS  ADDED A LEADING RECORD-TYPE CODE SO A HEADER
+001160*                   AND TRAILER RECORD CAN SANDWICH THE DETAIL
+001170*                   RECORDS WITHOUT BEING MISTAKEN FOR ONE.
+001171*                   HEADER/TRAILER SENTINEL KEYS OF ALL ZEROS AND
+001172*                   ALL NINES KEEP THEM FIRST AND LAST IN KEY
+001173*                   SEQUENCE AROUND THE NUMBERED DETAIL ACCOUNTS.
+001180* 2026-08-09  DLBS  IR-AMOUNT IS NOW PACKED-DECIMAL (COMP-3) TO
+001181*                   MATCH HOW AMOUNTS ARRIVE FROM THE UPSTREAM
+001182*                   MAINFRAME FEED AND TO COMPUTE ON FASTER.
+001200*--------------------------------------------------------------
+001210 05  IR-RECORD-TYPE              PIC X(01).
+001220     88  IR-HEADER-RECORD                VALUE 'H'.
+001230     88  IR-DETAIL-RECORD                VALUE 'D'.
+001240     88  IR-TRAILER-RECORD               VALUE 'T'.
+001300 05  IR-ACCOUNT-NUMBER           PIC X(10).
+001400 05  IR-TRANS-DATE               PIC 9(08).
+001500 05  IR-AMOUNT                   PIC S9(07)V99 COMP-3.
+001600 05  IR-STATUS-CODE              PIC X(02).
+001700 05  FILLER                      PIC X(54).
