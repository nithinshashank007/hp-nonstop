@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AUDIT-PURGE.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09  DLBS  NEW PROGRAM. PERIODIC HOUSEKEEPING PASS
+001100*                   OVER THE SHARED AUDIT-FILE BUILT FOR
+001200*                   EVENODD, CHECKNUMBER, AND RELATION-EXAMPLE.
+001300*                   RECORDS OLDER THAN A CUTOFF DATE READ FROM
+001400*                   A PARAMETER CARD ARE COPIED TO AN ARCHIVE
+001500*                   FILE; EVERYTHING ELSE IS COPIED TO A
+001600*                   REPLACEMENT LIVE FILE. THIS PROGRAM NEVER
+001700*                   REWRITES AUDITLOG IN PLACE - THE REPLACEMENT
+001800*                   LIVE FILE IS PROMOTED OVER THE OLD ONE BY A
+001900*                   FOLLOW-ON UTILITY STEP, THE SAME WAY A NEW
+002000*                   GENERATION REPLACES AN OLD ONE.
+002050* 2026-08-09  DLBS  OPEN INPUT AUDIT-FILE NOW CHECKS FILE STATUS -
+002060*                   A PURGE RUN BEFORE ANY CLASSIFIER HAD EVER
+002070*                   APPENDED TO AUDITLOG PREVIOUSLY LEFT THE FILE
+002080*                   UNOPENED AND THE READ LOOP JUST HUNG.
+002100*--------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS FS-AUDIT-FILE.
+002800     SELECT AUDIT-ARCHIVE ASSIGN TO 'AUDITARC'
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS FS-AUDIT-ARCHIVE.
+003100     SELECT AUDIT-RETAIN ASSIGN TO 'AUDITNEW'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS FS-AUDIT-RETAIN.
+003400     SELECT PURGE-PARM ASSIGN TO 'PURGEPM'
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS FS-PURGE-PARM.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  AUDIT-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  AUDIT-RECORD.
+004300     COPY AUDITREC.
+004400
+004500 FD  AUDIT-ARCHIVE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  AUDIT-ARCHIVE-RECORD.
+004800     COPY AUDITREC.
+004900
+005000 FD  AUDIT-RETAIN
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  AUDIT-RETAIN-RECORD.
+005300     COPY AUDITREC.
+005400
+005500 FD  PURGE-PARM
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  PURGE-PARM-RECORD.
+005800     05  PP-CUTOFF-DATE          PIC 9(08).
+005900
+006000 WORKING-STORAGE SECTION.
+006100 01  FS-AUDIT-FILE               PIC X(02) VALUE '00'.
+006200 01  FS-AUDIT-ARCHIVE            PIC X(02) VALUE '00'.
+006300 01  FS-AUDIT-RETAIN             PIC X(02) VALUE '00'.
+006400 01  FS-PURGE-PARM               PIC X(02) VALUE '00'.
+006500
+006600 01  WS-SWITCHES.
+006700     05  EOF-SWITCH              PIC X(01) VALUE 'N'.
+006800         88  END-OF-FILE                    VALUE 'Y'.
+006810     05  WS-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+006820         88  WS-AUDIT-FILE-OPEN              VALUE 'Y'.
+006900
+007000*--------------------------------------------------------------
+007100* CUTOFF DATE - RECORDS STAMPED STRICTLY BEFORE THIS DATE ARE
+007200* ARCHIVED AND PURGED. WITH NO PARAMETER CARD SUPPLIED THE
+007300* CUTOFF STAYS ZERO, WHICH MATCHES NO RECORD AND LEAVES
+007400* EVERY RECORD ON THE LIVE FILE - THE SAFE, SHOP-STANDARD
+007500* DEFAULT FOR A HOUSEKEEPING JOB THAT WAS RUN WITHOUT CONTROL
+007600* CARDS.
+007700*--------------------------------------------------------------
+007800 01  WS-CUTOFF-DATE              PIC 9(08) VALUE ZERO.
+007900 01  WS-RECORD-DATE              PIC 9(08).
+008000
+008100 01  WS-COUNTERS.
+008200     05  WS-READ-COUNT           PIC 9(07) COMP VALUE ZERO.
+008300     05  WS-ARCHIVE-COUNT        PIC 9(07) COMP VALUE ZERO.
+008400     05  WS-RETAIN-COUNT         PIC 9(07) COMP VALUE ZERO.
+008500
+008600 PROCEDURE DIVISION.
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE
+008900         THRU 1000-INITIALIZE-EXIT
+009200     PERFORM 3000-PROCESS-RECORD
+009300         THRU 3000-PROCESS-RECORD-EXIT
+009400         UNTIL END-OF-FILE
+009500     PERFORM 8000-SUMMARIZE
+009600         THRU 8000-SUMMARIZE-EXIT
+009700     PERFORM 9999-TERMINATE
+009800         THRU 9999-TERMINATE-EXIT
+009900     STOP RUN.
+010000
+010100 1000-INITIALIZE.
+010200     PERFORM 1100-READ-PURGE-PARM
+010300         THRU 1100-READ-PURGE-PARM-EXIT
+010350     OPEN OUTPUT AUDIT-ARCHIVE
+010360     OPEN OUTPUT AUDIT-RETAIN
+010400     OPEN INPUT AUDIT-FILE
+010410     IF FS-AUDIT-FILE NOT = '00'
+010420         DISPLAY 'AUDIT-PURGE: OPEN FAILED, STATUS='
+010430             FS-AUDIT-FILE
+010440         MOVE 'Y' TO EOF-SWITCH
+010450         GO TO 1000-INITIALIZE-EXIT
+010460     END-IF
+010470     MOVE 'Y' TO WS-OPEN-SWITCH
+010480     PERFORM 2000-READ-AUDIT-RECORD
+010490         THRU 2000-READ-AUDIT-RECORD-EXIT.
+010700 1000-INITIALIZE-EXIT.
+010800     EXIT.
+010900
+011000 1100-READ-PURGE-PARM.
+011100     OPEN INPUT PURGE-PARM
+011200     IF FS-PURGE-PARM NOT = '00'
+011300         GO TO 1100-READ-PURGE-PARM-EXIT
+011400     END-IF
+011500     READ PURGE-PARM
+011600         AT END
+011700             GO TO 1100-READ-PURGE-PARM-EXIT
+011800     END-READ
+011900     MOVE PP-CUTOFF-DATE TO WS-CUTOFF-DATE.
+012000 1100-READ-PURGE-PARM-EXIT.
+012100     IF FS-PURGE-PARM = '00'
+012200         CLOSE PURGE-PARM
+012300     END-IF
+012400     EXIT.
+012500
+012600 2000-READ-AUDIT-RECORD.
+012700     READ AUDIT-FILE
+012800         AT END
+012900             MOVE 'Y' TO EOF-SWITCH
+013000     END-READ.
+013100 2000-READ-AUDIT-RECORD-EXIT.
+013200     EXIT.
+013300
+013400 3000-PROCESS-RECORD.
+013500     ADD 1 TO WS-READ-COUNT
+013600     MOVE ZERO TO WS-RECORD-DATE
+013700     IF AU-TIMESTAMP IN AUDIT-RECORD (1:8) NUMERIC
+013800         MOVE AU-TIMESTAMP IN AUDIT-RECORD (1:8)
+013850             TO WS-RECORD-DATE
+013900     END-IF
+014000     IF WS-CUTOFF-DATE NOT = ZERO AND
+014100        WS-RECORD-DATE < WS-CUTOFF-DATE
+014200         MOVE AUDIT-RECORD TO AUDIT-ARCHIVE-RECORD
+014300         WRITE AUDIT-ARCHIVE-RECORD
+014400         ADD 1 TO WS-ARCHIVE-COUNT
+014500     ELSE
+014600         MOVE AUDIT-RECORD TO AUDIT-RETAIN-RECORD
+014700         WRITE AUDIT-RETAIN-RECORD
+014800         ADD 1 TO WS-RETAIN-COUNT
+014900     END-IF
+015000     PERFORM 2000-READ-AUDIT-RECORD
+015100         THRU 2000-READ-AUDIT-RECORD-EXIT.
+015200 3000-PROCESS-RECORD-EXIT.
+015300     EXIT.
+015400
+015500 8000-SUMMARIZE.
+015600     DISPLAY 'AUDIT-PURGE: CUTOFF DATE......... ' WS-CUTOFF-DATE
+015700     DISPLAY 'AUDIT-PURGE: RECORDS READ........ ' WS-READ-COUNT
+015800     DISPLAY 'AUDIT-PURGE: RECORDS ARCHIVED..... '
+015900         WS-ARCHIVE-COUNT
+016000     DISPLAY 'AUDIT-PURGE: RECORDS RETAINED..... '
+016100         WS-RETAIN-COUNT.
+016200 8000-SUMMARIZE-EXIT.
+016300     EXIT.
+016400
+016500 9999-TERMINATE.
+016550     IF WS-AUDIT-FILE-OPEN
+016560         CLOSE AUDIT-FILE
+016570     END-IF
+016700     CLOSE AUDIT-ARCHIVE
+016800     CLOSE AUDIT-RETAIN.
+016900 9999-TERMINATE-EXIT.
+017000     EXIT.
