@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BRANCH-CYCLE.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09  DLBS  NEW PROGRAM. TWO-DIMENSIONAL COMPANION TO
+001100*                   LOOPEX - OUTER LOOP CYCLES OVER A BRANCH-LIST
+001200*                   CONTROL FILE, INNER LOOP CYCLES THAT MANY
+001300*                   TIMES FOR EACH BRANCH'S ACCOUNT COUNT, AND A
+001400*                   SUBTOTAL IS DISPLAYED AT THE END OF EACH
+001500*                   BRANCH'S INNER LOOP. LOOPEX ITSELF IS LEFT
+001600*                   UNCHANGED FOR CALLERS THAT ONLY NEED THE
+001700*                   SINGLE FLAT CYCLE COUNT.
+001800*--------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT BRANCH-FILE ASSIGN TO 'BRANCHLS'
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS FS-BRANCH-FILE.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  BRANCH-FILE
+002900     LABEL RECORDS ARE STANDARD.
+003000 01  BRANCH-FILE-RECORD.
+003100     05  BF-BRANCH-CODE          PIC X(04).
+003200     05  BF-ACCOUNT-COUNT        PIC 9(03).
+003300
+003400 WORKING-STORAGE SECTION.
+003500 01  FS-BRANCH-FILE              PIC X(02) VALUE '00'.
+003600 01  WS-SWITCHES.
+003700     05  EOF-SWITCH              PIC X(01) VALUE 'N'.
+003800         88  END-OF-FILE                    VALUE 'Y'.
+003850     05  WS-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+003860         88  WS-BRANCH-FILE-OPEN             VALUE 'Y'.
+003900
+004000*--------------------------------------------------------------
+004100* OUTER LOOP - ONE PASS PER BRANCH-LIST RECORD READ
+004200*--------------------------------------------------------------
+004300 01  WS-BRANCH-COUNT             PIC 9(03) COMP VALUE ZERO.
+004400
+004500*--------------------------------------------------------------
+004600* INNER LOOP - CYCLES BF-ACCOUNT-COUNT TIMES PER BRANCH
+004700*--------------------------------------------------------------
+004800 01  WS-ACCOUNT-INDEX            PIC 9(03) VALUE 1.
+004900 01  WS-BRANCH-SUBTOTAL          PIC 9(05) COMP VALUE ZERO.
+005000 01  WS-RUN-TOTAL                PIC 9(07) COMP VALUE ZERO.
+005100
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE
+005500         THRU 1000-INITIALIZE-EXIT
+005600     PERFORM 2000-PROCESS-BRANCH
+005700         THRU 2000-PROCESS-BRANCH-EXIT
+005800         UNTIL END-OF-FILE
+005900     PERFORM 8000-SUMMARIZE
+006000         THRU 8000-SUMMARIZE-EXIT
+006100     PERFORM 9999-TERMINATE
+006200         THRU 9999-TERMINATE-EXIT
+006300     STOP RUN.
+006400
+006500 1000-INITIALIZE.
+006600     OPEN INPUT BRANCH-FILE
+006700     IF FS-BRANCH-FILE NOT = '00'
+006800         DISPLAY 'BRANCH-CYCLE: NO BRANCH-LIST CONTROL FILE - '
+006900             'NOTHING TO PROCESS'
+007000         MOVE 'Y' TO EOF-SWITCH
+007100         GO TO 1000-INITIALIZE-EXIT
+007200     END-IF
+007250     MOVE 'Y' TO WS-OPEN-SWITCH
+007300     PERFORM 2100-READ-BRANCH
+007400         THRU 2100-READ-BRANCH-EXIT.
+007500 1000-INITIALIZE-EXIT.
+007600     EXIT.
+007700
+007800 2000-PROCESS-BRANCH.
+007900     ADD 1 TO WS-BRANCH-COUNT
+008000     MOVE ZERO TO WS-BRANCH-SUBTOTAL
+008100     MOVE 1 TO WS-ACCOUNT-INDEX
+008200     PERFORM 2200-PROCESS-ACCOUNT
+008300         THRU 2200-PROCESS-ACCOUNT-EXIT
+008400         UNTIL WS-ACCOUNT-INDEX > BF-ACCOUNT-COUNT
+008500     DISPLAY 'BRANCH-CYCLE: BRANCH ' BF-BRANCH-CODE
+008600         ' SUBTOTAL = ' WS-BRANCH-SUBTOTAL
+008700     PERFORM 2100-READ-BRANCH
+008800         THRU 2100-READ-BRANCH-EXIT.
+008900 2000-PROCESS-BRANCH-EXIT.
+009000     EXIT.
+009100
+009200 2100-READ-BRANCH.
+009300     READ BRANCH-FILE
+009400         AT END
+009500             MOVE 'Y' TO EOF-SWITCH
+009600     END-READ.
+009700 2100-READ-BRANCH-EXIT.
+009800     EXIT.
+009900
+010000 2200-PROCESS-ACCOUNT.
+010100     DISPLAY 'BRANCH-CYCLE: BRANCH ' BF-BRANCH-CODE
+010200         ' ACCOUNT ' WS-ACCOUNT-INDEX
+010300     ADD 1 TO WS-BRANCH-SUBTOTAL
+010400     ADD 1 TO WS-RUN-TOTAL
+010500     ADD 1 TO WS-ACCOUNT-INDEX.
+010600 2200-PROCESS-ACCOUNT-EXIT.
+010700     EXIT.
+010800
+010900 8000-SUMMARIZE.
+011000     DISPLAY 'BRANCH-CYCLE: BRANCHES PROCESSED = ' WS-BRANCH-COUNT
+011100     DISPLAY 'BRANCH-CYCLE: RUN TOTAL ACCOUNTS  = ' WS-RUN-TOTAL.
+011200 8000-SUMMARIZE-EXIT.
+011300     EXIT.
+011400
+011500 9999-TERMINATE.
+011600     IF WS-BRANCH-FILE-OPEN
+011700         CLOSE BRANCH-FILE
+011800     END-IF.
+011900 9999-TERMINATE-EXIT.
+012000     EXIT.
