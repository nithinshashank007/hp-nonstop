@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EVENODD-BATCH.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY PARITY CHECK.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09  DLBS  NEW PROGRAM. BATCH COMPANION TO EVENODD -
+001100*                   CLASSIFIES A WHOLE FILE OF NUMBERS INSTEAD
+001200*                   OF A SINGLE CONSOLE ACCEPT.
+001250* 2026-08-09  DLBS  WS-NUM IS MOVED TO A PACKED-DECIMAL WORKING
+001260*                   FIELD BEFORE THE MOD(NUM 2) COMPUTATION.
+001270* 2026-08-09  DLBS  DROPPED THE VALUE CLAUSE ON EVEN-ODD-OUT-
+001280*                   RECORD'S FILLER - A FILE SECTION ITEM WITH A
+001290*                   VALUE CLAUSE WAS CAUSING WRITE TO FAIL ON
+001295*                   THIS SHOP'S RUNTIME; MOVE SPACE IS DONE IN
+001296*                   THE PROCEDURE INSTEAD.
+001297* 2026-08-09  DLBS  OPEN INPUT EVEN-ODD-IN NOW CHECKS FILE STATUS -
+001298*                   A MISSING EVENIN PREVIOUSLY LEFT THE FILE
+001299*                   UNOPENED AND THE READ LOOP JUST HUNG.
+001310* 2026-08-09  DLBS  EVERY CLASSIFICATION IS NOW APPENDED TO
+001320*                   AUDIT-FILE FOR MONTH-END REVIEW, THE SAME AS
+001330*                   EVENODD/CHECKNUMBER/RELATION-EXAMPLE - THIS
+001340*                   IS THE PROGRAM THAT ACTUALLY RUNS AGAINST THE
+001350*                   DAILY EXTRACT IN JCL/DLBATCH.JCL, SO IT NEEDS
+001360*                   THE SAME AUDIT TRAIL AS ITS SIBLINGS, NOT
+001370*                   JUST THE SINGLE-ACCEPT CONSOLE VERSION.
+001380*--------------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT EVEN-ODD-IN ASSIGN TO 'EVENIN'
+001800         ORGANIZATION IS LINE SEQUENTIAL
+001900         FILE STATUS IS FS-EVEN-ODD-IN.
+002000     SELECT EVEN-ODD-OUT ASSIGN TO 'EVENOUT'
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS FS-EVEN-ODD-OUT.
+002210     SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+002220         ORGANIZATION IS LINE SEQUENTIAL
+002230         FILE STATUS IS FS-AUDIT-FILE.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  EVEN-ODD-IN
+002700     LABEL RECORDS ARE STANDARD.
+002800 01  EVEN-ODD-IN-RECORD          PIC 9(03).
+002900
+003000 FD  EVEN-ODD-OUT
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  EVEN-ODD-OUT-RECORD.
+003300     05  EOR-NUMBER              PIC 9(03).
+003400     05  EOR-FILL-1              PIC X(02).
+003500     05  EOR-CLASSIFICATION      PIC X(04).
+003510
+003520 FD  AUDIT-FILE
+003530     LABEL RECORDS ARE STANDARD.
+003540 01  AUDIT-RECORD.
+003550     COPY AUDITREC.
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  FS-EVEN-ODD-IN              PIC X(02) VALUE '00'.
+003900 01  FS-EVEN-ODD-OUT             PIC X(02) VALUE '00'.
+003910 01  FS-AUDIT-FILE               PIC X(02) VALUE '00'.
+004000 01  WS-SWITCHES.
+004100     05  EOF-SWITCH              PIC X(01) VALUE 'N'.
+004200         88  END-OF-FILE                    VALUE 'Y'.
+004210     05  WS-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+004220         88  WS-IN-FILE-OPEN                 VALUE 'Y'.
+004300
+004400 01  WS-NUM                      PIC 9(03).
+004450 01  WS-NUM-PACKED               PIC 9(03) COMP-3.
+004500 01  WS-MOD-RESULT               PIC 9(01).
+004600
+004700 01  WS-COUNTERS.
+004800     05  WS-EVEN-COUNT           PIC 9(07) COMP VALUE ZERO.
+004900     05  WS-ODD-COUNT            PIC 9(07) COMP VALUE ZERO.
+005000
+005100 PROCEDURE DIVISION.
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE
+005400         THRU 1000-INITIALIZE-EXIT
+005500     PERFORM 2000-CLASSIFY-FILE
+005600         THRU 2000-CLASSIFY-FILE-EXIT
+005700         UNTIL END-OF-FILE
+005800     PERFORM 3000-SUMMARIZE
+005900         THRU 3000-SUMMARIZE-EXIT
+006000     PERFORM 9999-TERMINATE
+006100         THRU 9999-TERMINATE-EXIT
+006200     STOP RUN.
+006300
+006400 1000-INITIALIZE.
+006500     OPEN INPUT EVEN-ODD-IN
+006510     IF FS-EVEN-ODD-IN NOT = '00'
+006520         DISPLAY 'EVENODD-BATCH: OPEN FAILED, STATUS='
+006530             FS-EVEN-ODD-IN
+006540         MOVE 'Y' TO EOF-SWITCH
+006550         GO TO 1000-INITIALIZE-EXIT
+006560     END-IF
+006570     MOVE 'Y' TO WS-OPEN-SWITCH
+006600     OPEN OUTPUT EVEN-ODD-OUT
+006700     PERFORM 2100-READ-NUMBER
+006800         THRU 2100-READ-NUMBER-EXIT.
+006900 1000-INITIALIZE-EXIT.
+007000     EXIT.
+007100
+007200 2000-CLASSIFY-FILE.
+007300     MOVE EVEN-ODD-IN-RECORD TO WS-NUM
+007350     MOVE WS-NUM TO WS-NUM-PACKED
+007400     COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-NUM-PACKED 2)
+007500     MOVE EVEN-ODD-IN-RECORD TO EOR-NUMBER
+007550     MOVE SPACE TO EOR-FILL-1
+007600     IF WS-MOD-RESULT = 0
+007700         MOVE 'EVEN' TO EOR-CLASSIFICATION
+007800         ADD 1 TO WS-EVEN-COUNT
+007900     ELSE
+008000         MOVE 'ODD ' TO EOR-CLASSIFICATION
+008100         ADD 1 TO WS-ODD-COUNT
+008200     END-IF
+008300     WRITE EVEN-ODD-OUT-RECORD
+008320     PERFORM 8000-WRITE-AUDIT-RECORD
+008340         THRU 8000-WRITE-AUDIT-RECORD-EXIT
+008400     PERFORM 2100-READ-NUMBER
+008500         THRU 2100-READ-NUMBER-EXIT.
+008600 2000-CLASSIFY-FILE-EXIT.
+008700     EXIT.
+008800
+008810 8000-WRITE-AUDIT-RECORD.
+008820     OPEN EXTEND AUDIT-FILE
+008830     IF FS-AUDIT-FILE = '35'
+008840         OPEN OUTPUT AUDIT-FILE
+008850     END-IF
+008860     MOVE 'EVENODD-BAT' TO AU-PROGRAM-ID
+008870     MOVE FUNCTION CURRENT-DATE (1:16) TO AU-TIMESTAMP
+008880     MOVE WS-NUM TO AU-INPUT-VALUE
+008890     MOVE EOR-CLASSIFICATION TO AU-RESULT
+008895     WRITE AUDIT-RECORD
+008897     CLOSE AUDIT-FILE.
+008898 8000-WRITE-AUDIT-RECORD-EXIT.
+008899     EXIT.
+008900
+008901 2100-READ-NUMBER.
+009000     READ EVEN-ODD-IN
+009100         AT END
+009200             MOVE 'Y' TO EOF-SWITCH
+009300     END-READ.
+009400 2100-READ-NUMBER-EXIT.
+009500     EXIT.
+009600
+009700 3000-SUMMARIZE.
+009800     DISPLAY 'EVENODD-BATCH: EVEN COUNT = ' WS-EVEN-COUNT
+009900         ' ODD COUNT = ' WS-ODD-COUNT.
+010000 3000-SUMMARIZE-EXIT.
+010100     EXIT.
+010200
+010300 9999-TERMINATE.
+010400     IF WS-IN-FILE-OPEN
+010410         CLOSE EVEN-ODD-IN
+010420         CLOSE EVEN-ODD-OUT
+010430     END-IF.
+010600 9999-TERMINATE-EXIT.
+010700     EXIT.
