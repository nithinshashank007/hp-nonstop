@@ -1,13 +1,83 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EVENODD.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM        PIC 9(3).
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER A NUMBER: ".
-           ACCEPT NUM.
-           IF FUNCTION MOD(NUM 2) = 0
-               DISPLAY "NUMBER IS EVEN"
-           ELSE
-               DISPLAY "NUMBER IS ODD".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EVENODD.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY PARITY CHECK.
+000500 DATE-WRITTEN.  2024-01-05.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-01-05  DLBS  ORIGINAL SINGLE-ACCEPT PARITY CHECK.
+001100* 2026-08-09  DLBS  CALLABLE FROM CONTROL-DRIVER - IF A CALL
+001200*                   PARAMETER IS SUPPLIED, THE NUMBER COMES
+001300*                   FROM LINKAGE INSTEAD OF THE CONSOLE, AND
+001400*                   CONTROL RETURNS WITH GOBACK SO THE CALLER
+001500*                   KEEPS RUNNING. STANDALONE USE IS UNCHANGED.
+001550* 2026-08-09  DLBS  EVERY CLASSIFICATION IS NOW APPENDED TO
+001560*                   AUDIT-FILE FOR MONTH-END REVIEW.
+001570* 2026-08-09  DLBS  NUM IS MOVED TO A PACKED-DECIMAL WORKING
+001580*                   FIELD BEFORE THE MOD(NUM 2) COMPUTATION.
+001590* 2026-08-09  DLBS  NUM AND LK-NUM WIDENED FROM 3 TO 4 DIGITS TO
+001595*                   MATCH THE NUMBER-FILE/CHECKNUMBER RANGE - A
+001596*                   3-DIGIT FIELD WAS TRUNCATING ANY VALUE OF
+001597*                   1000 OR ABOVE PASSED IN FROM CONTROL-DRIVER.
+001600*--------------------------------------------------------------
+001650 ENVIRONMENT DIVISION.
+001660 INPUT-OUTPUT SECTION.
+001670 FILE-CONTROL.
+001680     SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+001690         ORGANIZATION IS LINE SEQUENTIAL
+001700         FILE STATUS IS FS-AUDIT-FILE.
+001710
+001720 DATA DIVISION.
+001730 FILE SECTION.
+001740 FD  AUDIT-FILE
+001750     LABEL RECORDS ARE STANDARD.
+001760 01  AUDIT-RECORD.
+001770     COPY AUDITREC.
+001780
+001800 WORKING-STORAGE SECTION.
+001810 01  FS-AUDIT-FILE               PIC X(02) VALUE '00'.
+001900 01  NUM                         PIC 9(04).
+001950 01  WS-NUM-PACKED               PIC 9(04) COMP-3.
+002000
+002100 LINKAGE SECTION.
+002200 01  LK-CALL-PARM.
+002300     05  LK-CALL-SWITCH          PIC X(01).
+002400         88  LK-CALLED-AS-SUBPROGRAM    VALUE 'Y'.
+002500     05  LK-NUM                  PIC 9(04).
+002600     05  LK-RESULT               PIC X(04).
+002700
+002800 PROCEDURE DIVISION USING LK-CALL-PARM.
+002900 0000-MAINLINE.
+003000     IF LK-CALLED-AS-SUBPROGRAM
+003100         MOVE LK-NUM TO NUM
+003200     ELSE
+003300         DISPLAY 'ENTER A NUMBER: '
+003400         ACCEPT NUM
+003500     END-IF
+003550     MOVE NUM TO WS-NUM-PACKED
+003600     IF FUNCTION MOD(WS-NUM-PACKED 2) = 0
+003700         DISPLAY 'NUMBER IS EVEN'
+003800         MOVE 'EVEN' TO LK-RESULT
+003900     ELSE
+004000         DISPLAY 'NUMBER IS ODD'
+004100         MOVE 'ODD ' TO LK-RESULT
+004200     END-IF
+004300     PERFORM 8000-WRITE-AUDIT-RECORD
+004400         THRU 8000-WRITE-AUDIT-RECORD-EXIT
+004500     GOBACK.
+004600
+004700 8000-WRITE-AUDIT-RECORD.
+004800     OPEN EXTEND AUDIT-FILE
+004900     IF FS-AUDIT-FILE = '35'
+005000         OPEN OUTPUT AUDIT-FILE
+005100     END-IF
+005200     MOVE 'EVENODD' TO AU-PROGRAM-ID
+005300     MOVE FUNCTION CURRENT-DATE (1:16) TO AU-TIMESTAMP
+005400     MOVE NUM TO AU-INPUT-VALUE
+005500     MOVE LK-RESULT TO AU-RESULT
+005600     WRITE AUDIT-RECORD
+005700     CLOSE AUDIT-FILE.
+006000 8000-WRITE-AUDIT-RECORD-EXIT.
+006100     EXIT.
