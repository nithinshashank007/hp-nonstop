@@ -1,11 +1,47 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOOPEX.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  I          PIC 9 VALUE 1.
-       PROCEDURE DIVISION.
-           PERFORM UNTIL I > 5
-               DISPLAY "NUMBER: " I
-               ADD 1 TO I
-           END-PERFORM.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LOOPEX.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN.  2024-01-05.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-01-05  DLBS  ORIGINAL FIXED 5-ITERATION LOOP.
+001100* 2026-08-09  DLBS  ITERATION COUNT NOW COMES FROM A CONTROL
+001200*                   CARD SO A SHORT RUN OR A MONTH-END RUN CAN
+001300*                   USE THE SAME LOAD MODULE.
+001350* 2026-08-09  DLBS  STOP RUN REPLACED WITH GOBACK SO MENU-DRIVER
+001360*                   CAN CALL THIS AS A SUBPROGRAM AND REGAIN
+001370*                   CONTROL AFTERWARD; BEHAVIOR AS A TOP-LEVEL
+001380*                   JCL STEP IS UNCHANGED.
+001400*--------------------------------------------------------------
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700*--------------------------------------------------------------
+001800* CONTROL CARD - ONE LINE, ITERATION COUNT ONLY
+001900*--------------------------------------------------------------
+002000 01  WS-CONTROL-CARD.
+002100     05  WS-ITERATION-COUNT      PIC 9(02).
+002200
+002300 01  I                           PIC 9(02) VALUE 1.
+002400
+002500 PROCEDURE DIVISION.
+002600 0000-MAINLINE.
+002700     PERFORM 1000-INITIALIZE
+002800         THRU 1000-INITIALIZE-EXIT
+002900     PERFORM 2000-DISPLAY-LOOP
+003000         THRU 2000-DISPLAY-LOOP-EXIT
+003100         UNTIL I > WS-ITERATION-COUNT
+003200     GOBACK.
+003300
+003400 1000-INITIALIZE.
+003500     ACCEPT WS-CONTROL-CARD FROM SYSIN.
+003600 1000-INITIALIZE-EXIT.
+003700     EXIT.
+003800
+003900 2000-DISPLAY-LOOP.
+004000     DISPLAY 'NUMBER: ' I
+004100     ADD 1 TO I.
+004200 2000-DISPLAY-LOOP-EXIT.
+004300     EXIT.
