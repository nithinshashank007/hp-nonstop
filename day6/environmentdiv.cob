@@ -1,30 +1,442 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE-DEMO.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUT-FILE.
-       01  INPUT-RECORD    PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  EOF-SWITCH      PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN PARA.
-           OPEN INPUT INPUT-FILE
-           PERFORM UNTIL EOF-SWITCH = 'Y'
-               READ INPUT-FILE
-                   AT END
-                       MOVE 'Y' TO EOF-SWITCH
-                   NOT AT END
-                       DISPLAY "READ LINE: " INPUT-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE INPUT-FILE
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FILE-DEMO.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN.  2024-01-05.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-01-05  DLBS  ORIGINAL LINE SEQUENTIAL READ/DISPLAY.
+001100* 2026-08-09  DLBS  CONVERTED INPUT-FILE TO AN INDEXED MASTER
+001200*                   KEYED ON ACCOUNT NUMBER SO RECORDS CAN BE
+001300*                   PULLED DIRECTLY AS WELL AS READ IN SEQUENCE.
+001310* 2026-08-09  DLBS  ADDED RECORD-COUNT RECONCILIATION AGAINST A
+001320*                   TRAILER RECORD SO A TRUNCATED TRANSMISSION
+001330*                   IS DETECTED INSTEAD OF SLIPPING THROUGH.
+001340* 2026-08-09  DLBS  INPUT-RECORD NOW COMES FROM THE SHARED
+001350*                   INPTREC COPYBOOK INSTEAD OF A LOCAL LAYOUT.
+001360* 2026-08-09  DLBS  DETAIL RECORDS ARE NOW VALIDATED AND
+001370*                   MALFORMED ONES ROUTED TO REJECT-FILE WITH
+001380*                   A REASON CODE INSTEAD OF BEING DISPLAYED.
+001390* 2026-08-09  DLBS  ADDED CHECKPOINT/RESTART - A CHECKPOINT IS
+001392*                   WRITTEN EVERY WS-CHECKPOINT-INTERVAL DETAIL
+001394*                   RECORDS AND A RESTART RUN SKIPS AHEAD TO THE
+001396*                   LAST CHECKPOINTED KEY INSTEAD OF STARTING OVER.
+001397* 2026-08-09  DLBS  MAIN PARA NOW BRANCHES ON IR-RECORD-TYPE SO
+001398*                   THE HEADER IS VALIDATED BEFORE DETAILS ARE
+001399*                   PROCESSED AND THE TRAILER CHECK IS DRIVEN BY
+001400*                   THE RECORD-TYPE CODE RATHER THAN KEY TEXT.
+001401* 2026-08-09  DLBS  ADDED A FINAL BALANCING REPORT THAT PULLS
+001402*                   READ/PASSED/REJECTED/TRAILER-EXPECTED COUNTS
+001403*                   TOGETHER FOR END-OF-DAY SIGN-OFF.
+001404* 2026-08-09  DLBS  EVERY RECORD'S KEY IS NOW COMPARED TO THE
+001405*                   PRIOR ONE PROCESSED AND FLAGGED IF IT ISN'T
+001406*                   STRICTLY GREATER, CATCHING AN OUT-OF-SEQUENCE
+001407*                   OR DUPLICATED ACCOUNT NUMBER FROM A BAD
+001408*                   RE-EXTRACT UPSTREAM.
+001409* 2026-08-09  DLBS  DROPPED THE VALUE CLAUSE FROM REJECT-RECORD'S
+001410*                   AND CHECKPOINT-RECORD'S FILLER BYTES - A FILE
+001411*                   SECTION ITEM WITH A VALUE CLAUSE WAS CAUSING
+001412*                   WRITE TO FAIL ON THIS SHOP'S RUNTIME; MOVE
+001413*                   SPACE IS DONE IN THE PROCEDURE INSTEAD.
+001414* 2026-08-09  DLBS  A RESTART RUN NOW SEEDS WS-DETAIL-COUNT AND
+001415*                   WS-RECORD-COUNT FROM THE LAST CHECKPOINT'S
+001416*                   RECORD COUNT INSTEAD OF RESTARTING THEM AT
+001417*                   ZERO, SO THE TRAILER RECONCILIATION AND THE
+001418*                   BALANCING REPORT REFLECT THE WHOLE FILE ACROSS
+001419*                   AN INITIAL RUN PLUS A RESTART.
+001420* 2026-08-09  DLBS  REJECT-FILE IS NOW OPENED EXTEND (NOT OUTPUT)
+001421*                   ON A RESTART RUN SO REJECTS WRITTEN BEFORE THE
+001422*                   ORIGINAL RUN'S CHECKPOINT AREN'T TRUNCATED;
+001423*                   CHECKPOINT-FILE NOW GETS THE SAME OPEN-EXTEND-
+001424*                   WITH-STATUS-35-FALLBACK GUARD AS THE OTHER
+001425*                   APPEND-STYLE FILES SO A FIRST-EVER RUN ACTUALLY
+001426*                   CREATES IT INSTEAD OF SILENTLY WRITING NOTHING.
+001427* 2026-08-09  DLBS  CHECKPOINT-RECORD NOW ALSO CARRIES THE REJECT
+001428*                   COUNT, KEY-ANOMALY COUNT, AND HEADER-VALID
+001429*                   SWITCH, AND A RESTART RESTORES ALL OF THEM -
+001430*                   PREVIOUSLY ONLY THE DETAIL COUNT SURVIVED A
+001431*                   RESTART, SO THE BALANCING REPORT UNDERSTATED
+001432*                   REJECTS/ANOMALIES AND FORGOT THE HEADER WAS
+001433*                   ALREADY VALIDATED.
+001434* 2026-08-09  DLBS  3240-CHECK-SEQUENCE NO LONGER COMPARES KEYS
+001435*                   FOR ASCENDING ORDER - THAT CAN NEVER FAIL
+001436*                   AGAINST A UNIQUE-KEYED INDEXED FILE READ VIA
+001437*                   START/READ NEXT. IT NOW FLAGS A BLANK OR
+001438*                   LOW-VALUE ACCOUNT NUMBER INSTEAD, WHICH CAN
+001439*                   STILL OCCUR IF A BAD RE-EXTRACT DROPPED THE
+001440*                   KEY WHEN THE INDEXED MASTER WAS BUILT.
+001441*--------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT INPUT-FILE ASSIGN TO 'INPTMSTR'
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS IR-ACCOUNT-NUMBER
+002600         FILE STATUS IS FS-INPUT-FILE.
+002610     SELECT REJECT-FILE ASSIGN TO 'REJOUT'
+002620         ORGANIZATION IS LINE SEQUENTIAL
+002630         FILE STATUS IS FS-REJECT-FILE.
+002640     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPT'
+002650         ORGANIZATION IS LINE SEQUENTIAL
+002660         FILE STATUS IS FS-CHECKPOINT-FILE.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  INPUT-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  INPUT-RECORD.
+003250     COPY INPTREC.
+003260
+003270 FD  REJECT-FILE
+003280     LABEL RECORDS ARE STANDARD.
+003290 01  REJECT-RECORD.
+003300     05  RJ-ORIGINAL-RECORD      PIC X(80).
+003310     05  RJ-FILL-1               PIC X(01).
+003320     05  RJ-REASON-CODE          PIC X(04).
+003330
+003340 FD  CHECKPOINT-FILE
+003350     LABEL RECORDS ARE STANDARD.
+003360 01  CHECKPOINT-RECORD.
+003370     05  CK-LAST-KEY             PIC X(10).
+003380     05  CK-FILL-1               PIC X(01).
+003390     05  CK-RECORD-COUNT         PIC 9(07).
+003391     05  CK-FILL-2               PIC X(01).
+003392     05  CK-REJECT-COUNT         PIC 9(07).
+003393     05  CK-FILL-3               PIC X(01).
+003394     05  CK-KEY-ANOMALY-COUNT    PIC 9(07).
+003395     05  CK-FILL-4               PIC X(01).
+003396     05  CK-HEADER-VALID-SWITCH  PIC X(01).
+003500
+003600 WORKING-STORAGE SECTION.
+003700*--------------------------------------------------------------
+003800* FILE STATUS AND SWITCHES
+003900*--------------------------------------------------------------
+004000 01  FS-INPUT-FILE               PIC X(02) VALUE '00'.
+004010 01  FS-REJECT-FILE              PIC X(02) VALUE '00'.
+004015 01  FS-CHECKPOINT-FILE          PIC X(02) VALUE '00'.
+004020 01  WS-REJECT-COUNT             PIC 9(07) COMP VALUE ZERO.
+004030 01  WS-REJECT-REASON            PIC X(04).
+004100 01  WS-SWITCHES.
+004200     05  EOF-SWITCH              PIC X(01) VALUE 'N'.
+004300         88  END-OF-FILE                    VALUE 'Y'.
+004400     05  WS-LOOKUP-SWITCH        PIC X(01) VALUE 'N'.
+004500         88  WS-LOOKUP-REQUESTED            VALUE 'Y'.
+004550     05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+004560         88  WS-RESTART-REQUESTED            VALUE 'Y'.
+004600
+004700*--------------------------------------------------------------
+004800* DIRECT-LOOKUP / RESTART CONTROL CARD
+004900*--------------------------------------------------------------
+005000 01  WS-LOOKUP-CARD.
+005100     05  WS-LOOKUP-FLAG          PIC X(01).
+005200     05  WS-LOOKUP-KEY           PIC X(10).
+005210     05  WS-RESTART-FLAG         PIC X(01).
+005220     05  WS-CHECKPOINT-INTERVAL  PIC 9(05).
+005250
+005255*--------------------------------------------------------------
+005256* CHECKPOINT/RESTART WORK AREAS
+005257*--------------------------------------------------------------
+005258 01  WS-RESTART-KEY              PIC X(10) VALUE LOW-VALUES.
+005260*--------------------------------------------------------------
+005270* RECORD-COUNT RECONCILIATION WORK AREAS
+005280*--------------------------------------------------------------
+005290 01  WS-RECORD-COUNT             PIC 9(07) COMP VALUE ZERO.
+005295 01  WS-DETAIL-COUNT             PIC 9(07) COMP VALUE ZERO.
+005296 01  WS-KEY-ANOMALY-COUNT        PIC 9(07) COMP VALUE ZERO.
+005300 01  WS-LAST-RECORD.
+005303     05  WS-LAST-TYPE            PIC X(01).
+005304         88  WS-IS-HEADER-RECORD    VALUE 'H'.
+005305         88  WS-IS-DETAIL-RECORD    VALUE 'D'.
+005306         88  WS-IS-TRAILER-RECORD   VALUE 'T'.
+005307     05  WS-LAST-KEY             PIC X(10).
+005310     05  WS-LAST-REST            PIC X(69).
+005315 01  WS-TRAILER-VIEW REDEFINES WS-LAST-RECORD.
+005316     05  FILLER                  PIC X(01).
+005320     05  FILLER                  PIC X(10).
+005325     05  WS-TRL-EXPECTED-COUNT   PIC 9(07).
+005330     05  FILLER                  PIC X(62).
+005335 01  WS-HEADER-VIEW REDEFINES WS-LAST-RECORD.
+005336     05  FILLER                  PIC X(01).
+005337     05  FILLER                  PIC X(10).
+005338     05  WS-HDR-RUN-DATE         PIC 9(08).
+005339     05  WS-HDR-SOURCE-SYSTEM    PIC X(10).
+005340     05  FILLER                  PIC X(51).
+005341*--------------------------------------------------------------
+005342* HEADER VALIDATION SWITCH
+005343*--------------------------------------------------------------
+005344 01  WS-HEADER-SWITCHES.
+005345     05  WS-HEADER-VALID-SWITCH  PIC X(01) VALUE 'N'.
+005346         88  WS-HEADER-IS-VALID          VALUE 'Y'.
+005347
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700         THRU 1000-INITIALIZE-EXIT
+005800     PERFORM 2000-DIRECT-LOOKUP
+005900         THRU 2000-DIRECT-LOOKUP-EXIT
+006000     PERFORM 3000-SEQUENTIAL-PASS
+006100         THRU 3000-SEQUENTIAL-PASS-EXIT
+006150     PERFORM 8500-BALANCING-REPORT
+006160         THRU 8500-BALANCING-REPORT-EXIT
+006200     PERFORM 9999-TERMINATE
+006300         THRU 9999-TERMINATE-EXIT
+006400     STOP RUN.
+006500
+006600 1000-INITIALIZE.
+006700     ACCEPT WS-LOOKUP-CARD FROM SYSIN
+006800     IF WS-LOOKUP-FLAG = 'L'
+006900         MOVE 'Y' TO WS-LOOKUP-SWITCH
+007000     END-IF
+007010     IF WS-RESTART-FLAG = 'R'
+007020         MOVE 'Y' TO WS-RESTART-SWITCH
+007030         PERFORM 1100-READ-LAST-CHECKPOINT
+007040             THRU 1100-READ-LAST-CHECKPOINT-EXIT
+007050     END-IF
+007100     OPEN I-O INPUT-FILE
+007200     IF FS-INPUT-FILE NOT = '00' AND '05'
+007300         DISPLAY 'FILE-DEMO: OPEN FAILED, STATUS=' FS-INPUT-FILE
+007400         GO TO 9999-TERMINATE
+007500     END-IF
+007510     IF WS-RESTART-REQUESTED
+007511         OPEN EXTEND REJECT-FILE
+007512         IF FS-REJECT-FILE = '35'
+007513             OPEN OUTPUT REJECT-FILE
+007514         END-IF
+007515     ELSE
+007516         OPEN OUTPUT REJECT-FILE
+007517     END-IF
+007520     OPEN EXTEND CHECKPOINT-FILE
+007521     IF FS-CHECKPOINT-FILE = '35'
+007522         OPEN OUTPUT CHECKPOINT-FILE
+007523     END-IF.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+007710
+007720 1100-READ-LAST-CHECKPOINT.
+007730     OPEN INPUT CHECKPOINT-FILE
+007740     IF FS-CHECKPOINT-FILE NOT = '00'
+007750         DISPLAY 'FILE-DEMO: NO PRIOR CHECKPOINT FOUND'
+007760         GO TO 1100-READ-LAST-CHECKPOINT-EXIT
+007770     END-IF
+007780     PERFORM UNTIL END-OF-FILE
+007790         READ CHECKPOINT-FILE
+007800             AT END
+007810                 MOVE 'Y' TO EOF-SWITCH
+007820             NOT AT END
+007830                 MOVE CK-LAST-KEY TO WS-RESTART-KEY
+007835                 MOVE CK-RECORD-COUNT TO WS-DETAIL-COUNT
+007836                 MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+007837                 MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+007838                 MOVE CK-KEY-ANOMALY-COUNT TO WS-KEY-ANOMALY-COUNT
+007839                 MOVE CK-HEADER-VALID-SWITCH TO
+007840                     WS-HEADER-VALID-SWITCH
+007841         END-READ
+007850     END-PERFORM
+007860     MOVE 'N' TO EOF-SWITCH
+007870     CLOSE CHECKPOINT-FILE
+007880     DISPLAY 'FILE-DEMO: RESTARTING AFTER KEY ' WS-RESTART-KEY.
+007890 1100-READ-LAST-CHECKPOINT-EXIT.
+007900     EXIT.
+007901
+007902 2000-DIRECT-LOOKUP.
+008000     IF NOT WS-LOOKUP-REQUESTED
+008100         GO TO 2000-DIRECT-LOOKUP-EXIT
+008200     END-IF
+008300     MOVE WS-LOOKUP-KEY TO IR-ACCOUNT-NUMBER
+008400     READ INPUT-FILE
+008500         KEY IS IR-ACCOUNT-NUMBER
+008600         INVALID KEY
+008700             DISPLAY 'FILE-DEMO: NO RECORD FOR ACCOUNT '
+008800                 WS-LOOKUP-KEY
+008900         NOT INVALID KEY
+009000             DISPLAY 'FILE-DEMO: DIRECT READ: ' INPUT-RECORD
+009100     END-READ.
+009200 2000-DIRECT-LOOKUP-EXIT.
+009300     EXIT.
+009400
+009500 3000-SEQUENTIAL-PASS.
+009550     IF WS-RESTART-REQUESTED
+009560         MOVE WS-RESTART-KEY TO IR-ACCOUNT-NUMBER
+009570     ELSE
+009580         MOVE LOW-VALUES TO IR-ACCOUNT-NUMBER
+009590     END-IF
+009700     PERFORM 3100-START-SEQUENCE
+009800         THRU 3100-START-SEQUENCE-EXIT
+009900     PERFORM 3200-READ-NEXT-RECORD
+010000         THRU 3200-READ-NEXT-RECORD-EXIT
+010100         UNTIL END-OF-FILE
+010150     PERFORM 3300-CHECK-TRAILER-COUNT
+010160         THRU 3300-CHECK-TRAILER-COUNT-EXIT.
+010200 3000-SEQUENTIAL-PASS-EXIT.
+010300     EXIT.
+010400
+010500 3100-START-SEQUENCE.
+010550     IF WS-RESTART-REQUESTED
+010560         START INPUT-FILE
+010570             KEY IS GREATER THAN IR-ACCOUNT-NUMBER
+010580             INVALID KEY
+010590                 MOVE 'Y' TO EOF-SWITCH
+010595         END-START
+010596     ELSE
+010600         START INPUT-FILE
+010700             KEY IS NOT LESS THAN IR-ACCOUNT-NUMBER
+010800             INVALID KEY
+010900                 MOVE 'Y' TO EOF-SWITCH
+010950         END-START
+010960     END-IF.
+011000 3100-START-SEQUENCE-EXIT.
+011100     EXIT.
+011200
+011300 3200-READ-NEXT-RECORD.
+011400     READ INPUT-FILE NEXT RECORD
+011500         AT END
+011600             MOVE 'Y' TO EOF-SWITCH
+011700         NOT AT END
+011710             ADD 1 TO WS-RECORD-COUNT
+011712             PERFORM 3240-CHECK-SEQUENCE
+011714                 THRU 3240-CHECK-SEQUENCE-EXIT
+011720             MOVE INPUT-RECORD TO WS-LAST-RECORD
+011725             IF WS-IS-HEADER-RECORD
+011726                 PERFORM 3225-VALIDATE-HEADER
+011727                     THRU 3225-VALIDATE-HEADER-EXIT
+011728             ELSE
+011730                 IF WS-IS-TRAILER-RECORD
+011740                     CONTINUE
+011750                 ELSE
+011760                     PERFORM 3250-VALIDATE-RECORD
+011765                         THRU 3250-VALIDATE-RECORD-EXIT
+011767                     IF WS-CHECKPOINT-INTERVAL > 0 AND
+011768                        FUNCTION MOD(WS-DETAIL-COUNT
+011769                            WS-CHECKPOINT-INTERVAL) = 0
+011770                         PERFORM 3275-WRITE-CHECKPOINT
+011771                             THRU 3275-WRITE-CHECKPOINT-EXIT
+011772                     END-IF
+011773                 END-IF
+011780             END-IF
+011900     END-READ.
+012000 3200-READ-NEXT-RECORD-EXIT.
+012100     EXIT.
+012101
+012115 3240-CHECK-SEQUENCE.
+012116     IF IR-ACCOUNT-NUMBER = SPACES
+012117        OR IR-ACCOUNT-NUMBER = LOW-VALUES
+012118         ADD 1 TO WS-KEY-ANOMALY-COUNT
+012119         DISPLAY 'FILE-DEMO: *** BLANK ACCOUNT NUMBER ON RECORD '
+012120             WS-RECORD-COUNT ' *** - A BAD RE-EXTRACT MAY HAVE '
+012121             'DROPPED THE KEY WHEN THE MASTER WAS BUILT'
+012122     END-IF.
+012123 3240-CHECK-SEQUENCE-EXIT.
+012124     EXIT.
+012125
+012126 3225-VALIDATE-HEADER.
+012127     IF WS-HDR-RUN-DATE NUMERIC AND
+012128        WS-HDR-SOURCE-SYSTEM NOT = SPACES
+012129         MOVE 'Y' TO WS-HEADER-VALID-SWITCH
+012130         DISPLAY 'FILE-DEMO: HEADER OK - RUN DATE '
+012131             WS-HDR-RUN-DATE ' SOURCE ' WS-HDR-SOURCE-SYSTEM
+012132     ELSE
+012133         DISPLAY 'FILE-DEMO: *** INVALID HEADER RECORD ***'
+012134     END-IF.
+012135 3225-VALIDATE-HEADER-EXIT.
+012136     EXIT.
+012137
+012138 3275-WRITE-CHECKPOINT.
+012139     MOVE IR-ACCOUNT-NUMBER TO CK-LAST-KEY
+012140     MOVE WS-DETAIL-COUNT TO CK-RECORD-COUNT
+012141     MOVE SPACE TO CK-FILL-1
+012142     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+012143     MOVE SPACE TO CK-FILL-2
+012144     MOVE WS-KEY-ANOMALY-COUNT TO CK-KEY-ANOMALY-COUNT
+012145     MOVE SPACE TO CK-FILL-3
+012146     MOVE WS-HEADER-VALID-SWITCH TO CK-HEADER-VALID-SWITCH
+012147     MOVE SPACE TO CK-FILL-4
+012148     WRITE CHECKPOINT-RECORD
+012149     DISPLAY 'FILE-DEMO: CHECKPOINT WRITTEN AT KEY '
+012150         IR-ACCOUNT-NUMBER.
+012151 3275-WRITE-CHECKPOINT-EXIT.
+012152     EXIT.
+012153
+012154 3250-VALIDATE-RECORD.
+012155     MOVE SPACES TO WS-REJECT-REASON
+012156     IF IR-ACCOUNT-NUMBER NOT NUMERIC
+012157         MOVE 'ACCT' TO WS-REJECT-REASON
+012158     ELSE
+012159         IF IR-TRANS-DATE NOT NUMERIC
+012160             MOVE 'DATE' TO WS-REJECT-REASON
+012161         ELSE
+012162             IF IR-TRANS-DATE (5:2) < '01' OR
+012163                IR-TRANS-DATE (5:2) > '12' OR
+012164                IR-TRANS-DATE (7:2) < '01' OR
+012165                IR-TRANS-DATE (7:2) > '31'
+012170                 MOVE 'DATE' TO WS-REJECT-REASON
+012175             ELSE
+012180                 IF IR-AMOUNT NOT NUMERIC
+012185                     MOVE 'AMT ' TO WS-REJECT-REASON
+012190                 END-IF
+012195             END-IF
+012200         END-IF
+012205     END-IF
+012210     IF WS-REJECT-REASON = SPACES
+012215         ADD 1 TO WS-DETAIL-COUNT
+012220         DISPLAY 'READ LINE: ' INPUT-RECORD
+012225     ELSE
+012230         ADD 1 TO WS-REJECT-COUNT
+012235         MOVE INPUT-RECORD TO RJ-ORIGINAL-RECORD
+012238         MOVE SPACE TO RJ-FILL-1
+012240         MOVE WS-REJECT-REASON TO RJ-REASON-CODE
+012245         WRITE REJECT-RECORD
+012250         DISPLAY 'FILE-DEMO: REJECTED RECORD, REASON='
+012255             WS-REJECT-REASON
+012260     END-IF.
+012265 3250-VALIDATE-RECORD-EXIT.
+012270     EXIT.
+012271
+012272 3300-CHECK-TRAILER-COUNT.
+012273     IF NOT WS-IS-TRAILER-RECORD
+012274         GO TO 3300-CHECK-TRAILER-COUNT-EXIT
+012275     END-IF
+012276     IF WS-TRL-EXPECTED-COUNT NOT = WS-DETAIL-COUNT
+012277         DISPLAY 'FILE-DEMO: *** OUT OF BALANCE *** EXPECTED '
+012278             WS-TRL-EXPECTED-COUNT ' DETAIL RECORDS BUT READ '
+012279             WS-DETAIL-COUNT
+012280     ELSE
+012281         DISPLAY 'FILE-DEMO: TRAILER COUNT IN BALANCE - '
+012282             WS-DETAIL-COUNT ' DETAIL RECORDS'
+012283     END-IF.
+012284 3300-CHECK-TRAILER-COUNT-EXIT.
+012290     EXIT.
+012300
+012301 8500-BALANCING-REPORT.
+012302     DISPLAY ' '
+012303     DISPLAY '------------------------------------------'
+012304     DISPLAY 'FILE-DEMO - END-OF-DAY BALANCING REPORT'
+012305     DISPLAY '------------------------------------------'
+012306     IF WS-HEADER-IS-VALID
+012307         DISPLAY 'HEADER RECORD.......... VALID'
+012308     ELSE
+012309         DISPLAY 'HEADER RECORD.......... NOT VALIDATED'
+012310     END-IF
+012311     DISPLAY 'TOTAL RECORDS READ..... ' WS-RECORD-COUNT
+012312     DISPLAY 'DETAILS PASSED......... ' WS-DETAIL-COUNT
+012313     DISPLAY 'DETAILS REJECTED....... ' WS-REJECT-COUNT
+012314     DISPLAY 'KEY ANOMALIES......... ' WS-KEY-ANOMALY-COUNT
+012315     DISPLAY 'TRAILER EXPECTS........ '
+012316         WS-TRL-EXPECTED-COUNT
+012317     IF WS-TRL-EXPECTED-COUNT = WS-DETAIL-COUNT
+012318         DISPLAY 'RUN STATUS............. IN BALANCE'
+012319     ELSE
+012320         DISPLAY 'RUN STATUS............. OUT OF BALANCE'
+012321     END-IF
+012322     DISPLAY '------------------------------------------'.
+012323 8500-BALANCING-REPORT-EXIT.
+012324     EXIT.
+012325
+012326 9999-TERMINATE.
+012400     CLOSE INPUT-FILE
+012410     CLOSE REJECT-FILE
+012420     CLOSE CHECKPOINT-FILE.
+012500 9999-TERMINATE-EXIT.
+012600     EXIT.
