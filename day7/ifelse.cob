@@ -1,16 +1,292 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CheckNumber.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM     PIC 9(4).
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter a number: ".
-    ACCEPT NUM.
-    IF NUM GREATER THAN 0
-        DISPLAY "The number is Positive."
-    ELSE
-        DISPLAY "The number is Negative or Zero."
-    END-IF.
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CheckNumber.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY BALANCE CATEGORIZATION.
+000500 DATE-WRITTEN.  2024-01-05.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-01-05  DLBS  ORIGINAL UNSIGNED POSITIVE/NEGATIVE CHECK.
+001100* 2026-08-09  DLBS  NUM IS NOW SIGNED SO A TRUE NEGATIVE CAN BE
+001200*                   KEYED AND CLASSIFIED CORRECTLY.
+001250* 2026-08-09  DLBS  CALLABLE FROM CONTROL-DRIVER - IF A CALL
+001260*                   PARAMETER IS SUPPLIED, THE NUMBER COMES
+001270*                   FROM LINKAGE INSTEAD OF THE CONSOLE, AND
+001280*                   CONTROL RETURNS WITH GOBACK. STANDALONE
+001290*                   USE IS UNCHANGED.
+001295* 2026-08-09  DLBS  EVERY CLASSIFICATION IS NOW APPENDED TO
+001296*                   AUDIT-FILE FOR MONTH-END REVIEW.
+001297* 2026-08-09  DLBS  THE POSITIVE/NEGATIVE CUTOFF IS NOW READ
+001298*                   FROM A THRESHOLD PARAMETER CARD AT START-UP
+001299*                   INSTEAD OF BEING A FIXED COMPARE TO ZERO.
+001301* 2026-08-09  DLBS  NUM IS MOVED TO A PACKED-DECIMAL WORKING
+001302*                   FIELD BEFORE IT IS COMPARED TO THE THRESHOLD.
+001303* 2026-08-09  DLBS  EACH CLASSIFICATION IS NOW ALSO WRITTEN TO A
+001304*                   FIXED-WIDTH EXTRACT FILE (ACCOUNT KEY, NUM,
+001305*                   CLASSIFICATION CODE, RUN DATE) FOR THE
+001306*                   DOWNSTREAM REPORTING SYSTEM'S INGESTION JOB.
+001307* 2026-08-09  DLBS  A NONZERO THRESHOLD CARD NOW REQUIRES A
+001308*                   SUPERVISOR ID AND OVERRIDE CODE ON THE SAME
+001309*                   CARD, CHECKED AGAINST THE SUPVAUTH
+001310*                   AUTHORIZATION TABLE. AN UNAUTHORIZED OR
+001311*                   MISSING OVERRIDE FALLS BACK TO THE
+001312*                   SHOP-STANDARD ZERO THRESHOLD INSTEAD OF
+001313*                   SILENTLY APPLYING THE CARD; AN AUTHORIZED
+001314*                   OVERRIDE IS LOGGED TO OVERRLOG.
+001315*--------------------------------------------------------------
+001316 ENVIRONMENT DIVISION.
+001320 INPUT-OUTPUT SECTION.
+001330 FILE-CONTROL.
+001340     SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS FS-AUDIT-FILE.
+001365     SELECT PARM-FILE ASSIGN TO 'THRESHPM'
+001366         ORGANIZATION IS LINE SEQUENTIAL
+001367         FILE STATUS IS FS-PARM-FILE.
+001368     SELECT EXTRACT-FILE ASSIGN TO 'CNEXTRCT'
+001369         ORGANIZATION IS LINE SEQUENTIAL
+001370         FILE STATUS IS FS-EXTRACT-FILE.
+001371     SELECT AUTH-FILE ASSIGN TO 'SUPVAUTH'
+001372         ORGANIZATION IS LINE SEQUENTIAL
+001373         FILE STATUS IS FS-AUTH-FILE.
+001374     SELECT OVERRIDE-LOG-FILE ASSIGN TO 'OVERRLOG'
+001375         ORGANIZATION IS LINE SEQUENTIAL
+001376         FILE STATUS IS FS-OVERRIDE-LOG.
+001400 DATA DIVISION.
+001410 FILE SECTION.
+001420 FD  AUDIT-FILE
+001430     LABEL RECORDS ARE STANDARD.
+001440 01  AUDIT-RECORD.
+001450     COPY AUDITREC.
+001455
+001456 FD  PARM-FILE
+001457     LABEL RECORDS ARE STANDARD.
+001458 01  PARM-RECORD.
+001459     05  PARM-THRESHOLD          PIC S9(4) SIGN IS LEADING
+001460                                     SEPARATE CHARACTER.
+001463     05  PARM-SUPERVISOR-ID      PIC X(08).
+001464     05  PARM-OVERRIDE-CODE      PIC X(06).
+001465
+001466 FD  EXTRACT-FILE
+001467     LABEL RECORDS ARE STANDARD.
+001468 01  EXTRACT-RECORD.
+001469     05  CE-ACCOUNT-KEY          PIC X(10).
+001470     05  CE-FILL-1               PIC X(01).
+001471     05  CE-NUM                  PIC S9(4) SIGN IS LEADING
+001472                                     SEPARATE CHARACTER.
+001473     05  CE-FILL-2               PIC X(01).
+001474     05  CE-CLASSIFICATION       PIC X(08).
+001475     05  CE-FILL-3               PIC X(01).
+001476     05  CE-RUN-DATE             PIC 9(08).
+001477
+001478 FD  AUTH-FILE
+001479     LABEL RECORDS ARE STANDARD.
+001480 01  AUTH-RECORD.
+001481     05  AT-SUPERVISOR-ID        PIC X(08).
+001482     05  AT-OVERRIDE-CODE        PIC X(06).
+001483
+001484 FD  OVERRIDE-LOG-FILE
+001485     LABEL RECORDS ARE STANDARD.
+001486 01  OVERRIDE-LOG-RECORD.
+001487     05  OL-TIMESTAMP            PIC X(16).
+001488     05  OL-FILL-1               PIC X(01).
+001489     05  OL-SUPERVISOR-ID        PIC X(08).
+001490     05  OL-FILL-2               PIC X(01).
+001491     05  OL-OLD-THRESHOLD        PIC S9(4) SIGN IS LEADING
+001492                                     SEPARATE CHARACTER.
+001493     05  OL-FILL-3               PIC X(01).
+001494     05  OL-NEW-THRESHOLD        PIC S9(4) SIGN IS LEADING
+001495                                     SEPARATE CHARACTER.
+001496
+001500 WORKING-STORAGE SECTION.
+001510 01  FS-AUDIT-FILE               PIC X(02) VALUE '00'.
+001511 01  FS-PARM-FILE                PIC X(02) VALUE '00'.
+001518 01  FS-EXTRACT-FILE             PIC X(02) VALUE '00'.
+001519 01  WS-ACCOUNT-KEY              PIC X(10) VALUE SPACES.
+001520 01  WS-RUN-DATE                 PIC 9(08).
+001521 01  FS-AUTH-FILE                PIC X(02) VALUE '00'.
+001522 01  FS-OVERRIDE-LOG             PIC X(02) VALUE '00'.
+001523 01  WS-OLD-THRESHOLD            PIC S9(4) SIGN IS LEADING
+001524                                     SEPARATE CHARACTER
+001525                                     VALUE ZERO.
+001526 01  WS-OVERRIDE-SWITCHES.
+001527     05  WS-AUTH-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001528         88  WS-AUTH-EOF                 VALUE 'Y'.
+001529     05  WS-OVERRIDE-FOUND-SWITCH
+001530                                 PIC X(01) VALUE 'N'.
+001531         88  WS-OVERRIDE-AUTHORIZED      VALUE 'Y'.
+001532 01  WS-PARM-SWITCHES.
+001533     05  WS-PARM-READ-SWITCH     PIC X(01) VALUE 'N'.
+001534         88  WS-PARM-ALREADY-READ        VALUE 'Y'.
+001535 01  WS-THRESHOLD                PIC S9(4) SIGN IS LEADING
+001536                                     SEPARATE CHARACTER
+001537                                     VALUE ZERO.
+001600 01  NUM                         PIC S9(4) SIGN IS LEADING
+001700                                     SEPARATE CHARACTER.
+001750 01  WS-NUM-PACKED               PIC S9(4) COMP-3.
+001800
+001810 LINKAGE SECTION.
+001820 01  LK-CALL-PARM.
+001830     05  LK-CALL-SWITCH          PIC X(01).
+001840         88  LK-CALLED-AS-SUBPROGRAM    VALUE 'Y'.
+001850     05  LK-NUM                  PIC S9(4) SIGN IS LEADING
+001860                                     SEPARATE CHARACTER.
+001870     05  LK-RESULT               PIC X(08).
+001875     05  LK-ACCOUNT-KEY          PIC X(10).
+001880
+001900 PROCEDURE DIVISION USING LK-CALL-PARM.
+002000 0000-MAINLINE.
+002010     PERFORM 1000-READ-THRESHOLD-PARM
+002020         THRU 1000-READ-THRESHOLD-PARM-EXIT
+002030     IF LK-CALLED-AS-SUBPROGRAM
+002060         MOVE LK-NUM TO NUM
+002065         MOVE LK-ACCOUNT-KEY TO WS-ACCOUNT-KEY
+002070     ELSE
+002080         DISPLAY 'Enter a number: '
+002090         ACCEPT NUM
+002095         DISPLAY 'Enter account key: '
+002096         ACCEPT WS-ACCOUNT-KEY
+002100     END-IF
+002150     MOVE NUM TO WS-NUM-PACKED
+002200     IF WS-THRESHOLD = ZERO
+002300         IF WS-NUM-PACKED GREATER THAN WS-THRESHOLD
+002400             DISPLAY 'The number is Positive.'
+002450             MOVE 'POSITIVE' TO LK-RESULT
+002500         ELSE
+002600             IF WS-NUM-PACKED LESS THAN WS-THRESHOLD
+002700                 DISPLAY 'The number is Negative.'
+002750                 MOVE 'NEGATIVE' TO LK-RESULT
+002800             ELSE
+002900                 DISPLAY 'The number is Zero.'
+002950                 MOVE 'ZERO    ' TO LK-RESULT
+003000             END-IF
+003100         END-IF
+003110     ELSE
+003120         IF WS-NUM-PACKED GREATER THAN WS-THRESHOLD
+003130             DISPLAY 'The number is above minimum.'
+003140             MOVE 'ABV MIN ' TO LK-RESULT
+003150         ELSE
+003160             IF WS-NUM-PACKED LESS THAN WS-THRESHOLD
+003170                 DISPLAY 'The number is below minimum.'
+003180                 MOVE 'BLW MIN ' TO LK-RESULT
+003190             ELSE
+003200                 DISPLAY 'The number is at minimum.'
+003210                 MOVE 'AT MIN  ' TO LK-RESULT
+003220             END-IF
+003230         END-IF
+003240     END-IF
+003241     PERFORM 8000-WRITE-AUDIT-RECORD
+003242         THRU 8000-WRITE-AUDIT-RECORD-EXIT
+003243     PERFORM 8100-WRITE-EXTRACT-RECORD
+003244         THRU 8100-WRITE-EXTRACT-RECORD-EXIT
+003245     GOBACK.
+003300
+003310 1000-READ-THRESHOLD-PARM.
+003320     IF WS-PARM-ALREADY-READ
+003330         GO TO 1000-READ-THRESHOLD-PARM-EXIT
+003340     END-IF
+003350     MOVE 'Y' TO WS-PARM-READ-SWITCH
+003360     OPEN INPUT PARM-FILE
+003370     IF FS-PARM-FILE NOT = '00'
+003380         GO TO 1000-READ-THRESHOLD-PARM-EXIT
+003390     END-IF
+003400     READ PARM-FILE
+003410         AT END
+003420             CONTINUE
+003430         NOT AT END
+003435             IF PARM-THRESHOLD NOT = ZERO
+003436                 PERFORM 1100-VALIDATE-SUPERVISOR-OVERRIDE
+003437                     THRU 1100-VALIDATE-SUPERVISOR-OVERRIDE-EXIT
+003438             END-IF
+003440     END-READ
+003460     CLOSE PARM-FILE.
+003470 1000-READ-THRESHOLD-PARM-EXIT.
+003480     EXIT.
+003490
+003491 1100-VALIDATE-SUPERVISOR-OVERRIDE.
+003492     MOVE 'N' TO WS-AUTH-EOF-SWITCH
+003493     MOVE 'N' TO WS-OVERRIDE-FOUND-SWITCH
+003494     OPEN INPUT AUTH-FILE
+003495     IF FS-AUTH-FILE NOT = '00'
+003496         DISPLAY 'CHECKNUMBER: NO AUTHORIZATION TABLE - '
+003497             'OVERRIDE REJECTED, USING ZERO THRESHOLD'
+003498         GO TO 1100-VALIDATE-SUPERVISOR-OVERRIDE-EXIT
+003499     END-IF
+003501     PERFORM 1150-SCAN-AUTH-RECORD
+003502         THRU 1150-SCAN-AUTH-RECORD-EXIT
+003503         UNTIL WS-AUTH-EOF OR WS-OVERRIDE-AUTHORIZED
+003504     CLOSE AUTH-FILE
+003505     IF WS-OVERRIDE-AUTHORIZED
+003506         MOVE WS-THRESHOLD TO WS-OLD-THRESHOLD
+003507         MOVE PARM-THRESHOLD TO WS-THRESHOLD
+003508         PERFORM 8200-LOG-OVERRIDE
+003509             THRU 8200-LOG-OVERRIDE-EXIT
+003510     ELSE
+003511         DISPLAY 'CHECKNUMBER: UNAUTHORIZED OVERRIDE CARD - '
+003512             'REJECTED, USING ZERO THRESHOLD'
+003513     END-IF.
+003514 1100-VALIDATE-SUPERVISOR-OVERRIDE-EXIT.
+003515     EXIT.
+003516
+003517 1150-SCAN-AUTH-RECORD.
+003518     READ AUTH-FILE
+003519         AT END
+003520             MOVE 'Y' TO WS-AUTH-EOF-SWITCH
+003521         NOT AT END
+003522             IF AT-SUPERVISOR-ID = PARM-SUPERVISOR-ID AND
+003523                AT-OVERRIDE-CODE = PARM-OVERRIDE-CODE
+003524                 MOVE 'Y' TO WS-OVERRIDE-FOUND-SWITCH
+003525             END-IF
+003526     END-READ.
+003527 1150-SCAN-AUTH-RECORD-EXIT.
+003528     EXIT.
+003529
+003530 8000-WRITE-AUDIT-RECORD.
+003531     OPEN EXTEND AUDIT-FILE
+003600     IF FS-AUDIT-FILE = '35'
+003700         OPEN OUTPUT AUDIT-FILE
+003800     END-IF
+003900     MOVE 'CHECKNUMBER' TO AU-PROGRAM-ID
+004000     MOVE FUNCTION CURRENT-DATE (1:16) TO AU-TIMESTAMP
+004100     MOVE NUM TO AU-INPUT-VALUE
+004200     MOVE LK-RESULT TO AU-RESULT
+004300     WRITE AUDIT-RECORD
+004400     CLOSE AUDIT-FILE.
+004700 8000-WRITE-AUDIT-RECORD-EXIT.
+004800     EXIT.
+004810
+004820 8100-WRITE-EXTRACT-RECORD.
+004830     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+004840     OPEN EXTEND EXTRACT-FILE
+004850     IF FS-EXTRACT-FILE = '35'
+004860         OPEN OUTPUT EXTRACT-FILE
+004870     END-IF
+004880     MOVE WS-ACCOUNT-KEY TO CE-ACCOUNT-KEY
+004882     MOVE SPACE TO CE-FILL-1
+004884     MOVE NUM TO CE-NUM
+004886     MOVE SPACE TO CE-FILL-2
+004900     MOVE LK-RESULT TO CE-CLASSIFICATION
+004905     MOVE SPACE TO CE-FILL-3
+004910     MOVE WS-RUN-DATE TO CE-RUN-DATE
+004920     WRITE EXTRACT-RECORD
+004930     CLOSE EXTRACT-FILE.
+004940 8100-WRITE-EXTRACT-RECORD-EXIT.
+004950     EXIT.
+004960
+004970 8200-LOG-OVERRIDE.
+004980     OPEN EXTEND OVERRIDE-LOG-FILE
+004990     IF FS-OVERRIDE-LOG = '35'
+005000         OPEN OUTPUT OVERRIDE-LOG-FILE
+005010     END-IF
+005020     MOVE FUNCTION CURRENT-DATE (1:16) TO OL-TIMESTAMP
+005030     MOVE SPACE TO OL-FILL-1
+005040     MOVE PARM-SUPERVISOR-ID TO OL-SUPERVISOR-ID
+005050     MOVE SPACE TO OL-FILL-2
+005060     MOVE WS-OLD-THRESHOLD TO OL-OLD-THRESHOLD
+005070     MOVE SPACE TO OL-FILL-3
+005080     MOVE WS-THRESHOLD TO OL-NEW-THRESHOLD
+005090     WRITE OVERRIDE-LOG-RECORD
+005100     CLOSE OVERRIDE-LOG-FILE.
+005110 8200-LOG-OVERRIDE-EXIT.
+005120     EXIT.
