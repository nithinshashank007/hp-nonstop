@@ -1,16 +1,187 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RELATION-EXAMPLE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  A  PIC 9(3) VALUE 20.
-       01  B  PIC 9(3) VALUE 30.
-
-       PROCEDURE DIVISION.
-           IF A < B
-               DISPLAY "A IS LESS THAN B".
-           IF A = 20
-               DISPLAY "A IS EQUAL TO 20".
-           IF B NOT = 25
-               DISPLAY "B IS NOT 25".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RELATION-EXAMPLE.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY RECONCILIATION.
+000500 DATE-WRITTEN.  2024-01-05.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-01-05  DLBS  ORIGINAL FIXED-LITERAL RELATION DEMO.
+001100* 2026-08-09  DLBS  NOW READS PAIRED A/B VALUES FROM A DAILY
+001200*                   RECONCILIATION EXTRACT AND EMITS A RESULT
+001300*                   LINE PER PAIR PLUS A MISMATCH COUNT.
+001350* 2026-08-09  DLBS  CALLABLE FROM CONTROL-DRIVER - IF A CALL
+001360*                   PARAMETER IS SUPPLIED, A/B COME FROM
+001370*                   LINKAGE INSTEAD OF RECON-FILE, AND CONTROL
+001380*                   RETURNS WITH GOBACK. STANDALONE USE (THE
+001390*                   FILE-DRIVEN BALANCING PASS) IS UNCHANGED.
+001395* 2026-08-09  DLBS  EVERY CLASSIFICATION IS NOW APPENDED TO
+001396*                   AUDIT-FILE FOR MONTH-END REVIEW.
+001397* 2026-08-09  DLBS  A, B, AND LK-A/LK-B WIDENED FROM 3 TO 4
+001398*                   DIGITS TO MATCH THE NUMBER-FILE/CHECKNUMBER
+001399*                   RANGE - A 3-DIGIT FIELD WAS TRUNCATING ANY
+001400*                   VALUE OF 1000 OR ABOVE PASSED IN FROM
+001401*                   CONTROL-DRIVER.
+001402* 2026-08-09  DLBS  OPEN INPUT RECON-FILE NOW CHECKS FILE STATUS -
+001403*                   A MISSING RECONIN PREVIOUSLY LEFT THE FILE
+001404*                   UNOPENED AND THE READ LOOP JUST HUNG.
+001405* 2026-08-09  DLBS  AU-INPUT-VALUE NOW CARRIES BOTH A AND B
+001406*                   (SLASH-SEPARATED) INSTEAD OF JUST A - A
+001407*                   READER OF AUDITLOG COULD NOT TELL WHAT B WAS
+001408*                   FOR A GIVEN COMPARISON.
+001409* 2026-08-09  DLBS  9999-TERMINATE NOW ONLY CLOSES RECON-FILE IF
+001410*                   THE OPEN ABOVE ACTUALLY SUCCEEDED, MATCHING
+001411*                   THE GUARD USED IN EVENODD-BATCH/CONTROL-DRIVER.
+001413* 2026-08-09  DLBS  A, B, AND LK-A/LK-B WIDENED FROM UNSIGNED TO
+001414*                   PIC S9(4) SIGN IS LEADING SEPARATE, MATCHING
+001415*                   CHECKNUMBER'S LINKAGE - CONTROL-DRIVER PASSES
+001416*                   RAW SIGNED NUMBER-FILE VALUES, AND STRIPPING
+001417*                   THE SIGN BEFORE COMPARING GAVE THE WRONG
+001418*                   ORDERING WHENEVER A SIGN CHANGE OCCURRED
+001419*                   BETWEEN THE PRIOR AND CURRENT NUMBER.
+001420*--------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT RECON-FILE ASSIGN TO 'RECONIN'
+001900         ORGANIZATION IS LINE SEQUENTIAL
+002000         FILE STATUS IS FS-RECON-FILE.
+002010     SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+002020         ORGANIZATION IS LINE SEQUENTIAL
+002030         FILE STATUS IS FS-AUDIT-FILE.
+002100
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  RECON-FILE
+002500     LABEL RECORDS ARE STANDARD.
+002600 01  RECON-RECORD.
+002700     05  A                       PIC S9(4) SIGN IS LEADING
+002710                                     SEPARATE CHARACTER.
+002800     05  B                       PIC S9(4) SIGN IS LEADING
+002810                                     SEPARATE CHARACTER.
+002815
+002820 FD  AUDIT-FILE
+002830     LABEL RECORDS ARE STANDARD.
+002840 01  AUDIT-RECORD.
+002850     COPY AUDITREC.
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  FS-RECON-FILE               PIC X(02) VALUE '00'.
+003110 01  FS-AUDIT-FILE               PIC X(02) VALUE '00'.
+003200 01  WS-SWITCHES.
+003300     05  EOF-SWITCH              PIC X(01) VALUE 'N'.
+003400         88  END-OF-FILE                    VALUE 'Y'.
+003450     05  WS-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+003460         88  WS-RECON-FILE-OPEN              VALUE 'Y'.
+003500
+003600 01  WS-MISMATCH-COUNT           PIC 9(07) COMP VALUE ZERO.
+003700
+003710 LINKAGE SECTION.
+003720 01  LK-CALL-PARM.
+003730     05  LK-CALL-SWITCH          PIC X(01).
+003740         88  LK-CALLED-AS-SUBPROGRAM    VALUE 'Y'.
+003750     05  LK-A                    PIC S9(4) SIGN IS LEADING
+003755                                     SEPARATE CHARACTER.
+003760     05  LK-B                    PIC S9(4) SIGN IS LEADING
+003765                                     SEPARATE CHARACTER.
+003770     05  LK-RESULT               PIC X(16).
+003780
+003800 PROCEDURE DIVISION USING LK-CALL-PARM.
+003900 0000-MAINLINE.
+003950     IF LK-CALLED-AS-SUBPROGRAM
+003960         MOVE LK-A TO A
+003970         MOVE LK-B TO B
+003980         PERFORM 2050-COMPARE-AND-CLASSIFY
+003990             THRU 2050-COMPARE-AND-CLASSIFY-EXIT
+004000         GOBACK
+004010     END-IF
+004020     PERFORM 1000-INITIALIZE
+004100         THRU 1000-INITIALIZE-EXIT
+004200     PERFORM 2000-COMPARE-PAIR
+004300         THRU 2000-COMPARE-PAIR-EXIT
+004400         UNTIL END-OF-FILE
+004500     PERFORM 3000-SUMMARIZE
+004600         THRU 3000-SUMMARIZE-EXIT
+004700     PERFORM 9999-TERMINATE
+004800         THRU 9999-TERMINATE-EXIT
+004900     GOBACK.
+005000
+005100 1000-INITIALIZE.
+005200     OPEN INPUT RECON-FILE
+005210     IF FS-RECON-FILE NOT = '00'
+005220         DISPLAY 'RELATION-EXAMPLE: OPEN FAILED, STATUS='
+005230             FS-RECON-FILE
+005240         MOVE 'Y' TO EOF-SWITCH
+005250         GO TO 1000-INITIALIZE-EXIT
+005260     END-IF
+005270     MOVE 'Y' TO WS-OPEN-SWITCH
+005300     PERFORM 2100-READ-PAIR
+005400         THRU 2100-READ-PAIR-EXIT.
+005500 1000-INITIALIZE-EXIT.
+005600     EXIT.
+005700
+005800 2000-COMPARE-PAIR.
+005850     PERFORM 2050-COMPARE-AND-CLASSIFY
+005860         THRU 2050-COMPARE-AND-CLASSIFY-EXIT
+007000     PERFORM 2100-READ-PAIR
+007100         THRU 2100-READ-PAIR-EXIT.
+007200 2000-COMPARE-PAIR-EXIT.
+007300     EXIT.
+007350
+007360 2050-COMPARE-AND-CLASSIFY.
+007370     IF A < B
+007380         DISPLAY 'A IS LESS THAN B'
+007390         MOVE 'A LESS THAN B   ' TO LK-RESULT
+007400         ADD 1 TO WS-MISMATCH-COUNT
+007410     ELSE
+007420         IF A > B
+007430             DISPLAY 'A IS GREATER THAN B'
+007440             MOVE 'A GREATER THAN B' TO LK-RESULT
+007450             ADD 1 TO WS-MISMATCH-COUNT
+007460         ELSE
+007470             DISPLAY 'VALUES MATCH'
+007480             MOVE 'VALUES MATCH    ' TO LK-RESULT
+007490         END-IF
+007500     END-IF
+007505     PERFORM 8000-WRITE-AUDIT-RECORD
+007506         THRU 8000-WRITE-AUDIT-RECORD-EXIT.
+007510 2050-COMPARE-AND-CLASSIFY-EXIT.
+007520     EXIT.
+007530
+007540 8000-WRITE-AUDIT-RECORD.
+007550     OPEN EXTEND AUDIT-FILE
+007560     IF FS-AUDIT-FILE = '35'
+007570         OPEN OUTPUT AUDIT-FILE
+007580     END-IF
+007590     MOVE 'RELATION-EX' TO AU-PROGRAM-ID
+007600     MOVE FUNCTION CURRENT-DATE (1:16) TO AU-TIMESTAMP
+007605     MOVE SPACES TO AU-INPUT-VALUE
+007607     STRING A DELIMITED BY SIZE '/' DELIMITED BY SIZE
+007608         B DELIMITED BY SIZE INTO AU-INPUT-VALUE
+007620     MOVE LK-RESULT TO AU-RESULT
+007630     WRITE AUDIT-RECORD
+007640     CLOSE AUDIT-FILE.
+007670 8000-WRITE-AUDIT-RECORD-EXIT.
+007680     EXIT.
+007681
+007682 2100-READ-PAIR.
+007683     READ RECON-FILE
+007700         AT END
+007800             MOVE 'Y' TO EOF-SWITCH
+007900     END-READ.
+008000 2100-READ-PAIR-EXIT.
+008100     EXIT.
+008200
+008300 3000-SUMMARIZE.
+008400     DISPLAY 'RELATION-EXAMPLE: MISMATCH COUNT = '
+008500         WS-MISMATCH-COUNT.
+008600 3000-SUMMARIZE-EXIT.
+008700     EXIT.
+008800
+008900 9999-TERMINATE.
+008950     IF WS-RECON-FILE-OPEN
+008960         CLOSE RECON-FILE
+008970     END-IF.
+009100 9999-TERMINATE-EXIT.
+009200     EXIT.
