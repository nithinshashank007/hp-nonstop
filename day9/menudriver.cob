@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MENU-DRIVER.
+000300 AUTHOR.        DL BATCH SUPPORT.
+000400 INSTALLATION.  DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09  DLBS  NEW PROGRAM. SINGLE NUMBERED-MENU ENTRY
+001100*                   POINT THAT CALLS LOOPEX, EVENODD, CHECKNUMBER,
+001200*                   AND RELATION-EXAMPLE SO THE OPERATOR DOES NOT
+001300*                   HAVE TO KNOW EACH PROGRAM-ID. EACH UTILITY IS
+001400*                   CALLED WITH ITS CALL-SWITCH OFF SO IT RUNS ITS
+001500*                   ORIGINAL STANDALONE ACCEPT/DISPLAY BEHAVIOR.
+001550* 2026-08-09  DLBS  WS-EO-NUM AND WS-RE-A/WS-RE-B WIDENED FROM 3
+001560*                   TO 4 DIGITS TO MATCH EVENODD/RELATION-
+001570*                   EXAMPLE'S WIDENED LINKAGE LAYOUT.
+001600*--------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*--------------------------------------------------------------
+002300* MENU CONTROL
+002400*--------------------------------------------------------------
+002500 01  WS-MENU-CHOICE              PIC 9(01).
+002600 01  WS-EXIT-SWITCH              PIC X(01) VALUE 'N'.
+002700     88  WS-EXIT-REQUESTED               VALUE 'Y'.
+002800
+002900*--------------------------------------------------------------
+003000* CALL PARAMETERS - CALL-SWITCH LEFT OFF SO EACH UTILITY FALLS
+003100* THROUGH TO ITS OWN STANDALONE ACCEPT/DISPLAY BEHAVIOR.
+003200*--------------------------------------------------------------
+003300 01  WS-EVENODD-PARM.
+003400     05  WS-EO-CALL-SWITCH       PIC X(01) VALUE 'N'.
+003500     05  WS-EO-NUM               PIC 9(04).
+003600     05  WS-EO-RESULT            PIC X(04).
+003700
+003800 01  WS-CHECKNUM-PARM.
+003900     05  WS-CN-CALL-SWITCH       PIC X(01) VALUE 'N'.
+004000     05  WS-CN-NUM               PIC S9(4) SIGN IS LEADING
+004100                                     SEPARATE CHARACTER.
+004200     05  WS-CN-RESULT            PIC X(08).
+004250     05  WS-CN-ACCOUNT-KEY       PIC X(10) VALUE SPACES.
+004300
+004400 01  WS-RELATION-PARM.
+004500     05  WS-RE-CALL-SWITCH       PIC X(01) VALUE 'N'.
+004600     05  WS-RE-A                 PIC 9(04).
+004700     05  WS-RE-B                 PIC 9(04).
+004800     05  WS-RE-RESULT            PIC X(16).
+004900
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-DISPLAY-MENU
+005300         THRU 1000-DISPLAY-MENU-EXIT
+005400         UNTIL WS-EXIT-REQUESTED
+005500     STOP RUN.
+005600
+005700 1000-DISPLAY-MENU.
+005800     DISPLAY ' '
+005900     DISPLAY 'DAILY LEDGER UTILITIES MENU'
+006000     DISPLAY '1. LOOPEX        - CYCLE COUNT LOOP'
+006100     DISPLAY '2. EVENODD       - PARITY CHECK'
+006200     DISPLAY '3. CHECKNUMBER   - BALANCE CATEGORIZATION'
+006300     DISPLAY '4. RELATION      - TWO-VALUE COMPARISON'
+006400     DISPLAY '5. EXIT'
+006500     DISPLAY 'ENTER CHOICE: '
+006600     ACCEPT WS-MENU-CHOICE
+006700     PERFORM 2000-PROCESS-CHOICE
+006800         THRU 2000-PROCESS-CHOICE-EXIT.
+006900 1000-DISPLAY-MENU-EXIT.
+007000     EXIT.
+007100
+007200 2000-PROCESS-CHOICE.
+007300     IF WS-MENU-CHOICE = 1
+007400         CALL 'LOOPEX'
+007500     ELSE
+007600         IF WS-MENU-CHOICE = 2
+007700             CALL 'EVENODD' USING WS-EVENODD-PARM
+007800         ELSE
+007900             IF WS-MENU-CHOICE = 3
+008000                 CALL 'CheckNumber' USING WS-CHECKNUM-PARM
+008100             ELSE
+008200                 IF WS-MENU-CHOICE = 4
+008300                     CALL 'RELATION-EXAMPLE' USING
+008400                         WS-RELATION-PARM
+008500                 ELSE
+008600                     IF WS-MENU-CHOICE = 5
+008700                         MOVE 'Y' TO WS-EXIT-SWITCH
+008800                     ELSE
+008900                         DISPLAY 'MENU-DRIVER: INVALID CHOICE'
+009000                     END-IF
+009100                 END-IF
+009200             END-IF
+009300         END-IF
+009400     END-IF.
+009500 2000-PROCESS-CHOICE-EXIT.
+009600     EXIT.
