@@ -0,0 +1,143 @@
+//DLBATCH  JOB  (ACCTG),'DAILY LEDGER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DLBATCH - CHAINS THE DAILY LEDGER UTILITIES INTO ONE STREAM.
+//*
+//* STEP005  LOOPEX          CYCLE-COUNT CONTROL LOOP FOR THE RUN.
+//* STEP010  FILE-DEMO       STAGE/VALIDATE THE DAY'S INPUT.
+//* STEP015  SORT            ORDER THE NUMBER EXTRACT ASCENDING BY
+//*                           NUM BEFORE PARITY CLASSIFICATION.
+//* STEP020  EVENODD-BATCH   PARITY-CLASSIFY THE NUMBER EXTRACT.
+//* STEP030  CheckNumber     BALANCE CATEGORIZATION.
+//* STEP040  RELATION-EXAMPLE  TWO-COLUMN BALANCING STEP.
+//*
+//* EACH DOWNSTREAM STEP CARRIES A COND= SO A NON-ZERO RETURN CODE
+//* IN AN EARLIER STEP STOPS THE CHAIN INSTEAD OF LETTING A LATER
+//* STEP RUN AGAINST BAD DATA.
+//*
+//* EVENIN (SORTED TO EVENIN.SRT FOR STEP020) AND RECONIN ARE NOT
+//* PART OF THE INPTMSTR CHAIN - THEY ARE INDEPENDENTLY-FED DAILY
+//* EXTRACTS MAINTAINED OUTSIDE THIS JOB (NO STEP HERE, OR ELSEWHERE
+//* IN THIS SYSTEM, DERIVES THEM FROM INPTMSTR OR THE FILE-DEMO
+//* INDEXED FILE). THEY MUST BE POPULATED BY THEIR OWN UPSTREAM
+//* FEED BEFORE THIS JOB RUNS.
+//*--------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* 2026-08-09  DLBS  ORIGINAL FIVE-STEP CHAIN.
+//* 2026-08-09  DLBS  ADDED STEP015 TO SORT THE NUMBER EXTRACT
+//*                   ASCENDING BY NUM AHEAD OF EVENODD-BATCH SO THE
+//*                   PARITY REPORT LISTS IN NUMERIC ORDER.
+//* 2026-08-09  DLBS  CORRECTED STEP030'S PGM= TO MATCH CHECKNUMBER'S
+//*                   ACTUAL PROGRAM-ID, FIXED EVENOUT'S LRECL TO
+//*                   MATCH EVEN-ODD-OUT-RECORD, AND ADDED THE REJOUT,
+//*                   CHKPT, AUDITLOG, THRESHPM, SUPVAUTH, OVERRLOG,
+//*                   AND CNEXTRCT DDS THAT FILE-DEMO/EVENODD-BATCH/
+//*                   CHECKNUMBER/RELATION-EXAMPLE HAVE PICKED UP
+//*                   ACROSS LATER REQUESTS BUT THIS JOB NEVER GAINED.
+//*                   STEP030'S SYSIN NOW CARRIES BOTH THE NUMBER AND
+//*                   THE ACCOUNT-KEY LINE ITS STANDALONE ACCEPTS
+//*                   EXPECT.
+//* 2026-08-09  DLBS  DOCUMENTED THAT EVENIN AND RECONIN ARE FED
+//*                   INDEPENDENTLY OF INPTMSTR - NO STEP IN THIS
+//*                   CHAIN PRODUCES THEM.
+//* 2026-08-09  DLBS  AUDITLOG, OVERRLOG, AND CNEXTRCT CHANGED FROM
+//*                   DISP=SHR TO DISP=(MOD,CATLG,CATLG) WITH A
+//*                   SPACE= PARAMETER SO A BRAND-NEW SYSTEM CAN RUN
+//*                   THIS JOB WITHOUT PRE-ALLOCATING THEM - THE
+//*                   UNDERLYING PROGRAMS ALREADY OPEN-EXTEND WITH A
+//*                   FALLBACK TO OPEN-OUTPUT WHEN THE DATASET DOES
+//*                   NOT YET EXIST, BUT DISP=SHR ABENDS AT
+//*                   ALLOCATION BEFORE THAT LOGIC EVER RUNS.
+//* 2026-08-09  DLBS  ADDED DCB=(RECFM=FB,LRECL=nn) TO AUDITLOG,
+//*                   OVERRLOG, AND CNEXTRCT - A FIRST-TIME ALLOCATION
+//*                   OF A NEW SEQUENTIAL DATASET STILL NEEDS DCB INFO
+//*                   WHEN THERE IS NO DATA-CLASS DEFAULT TO SUPPLY
+//*                   ONE, SO THE MOD,CATLG,CATLG DISP ALONE WAS NOT
+//*                   ENOUGH TO LET A BRAND-NEW SYSTEM ALLOCATE THESE
+//*                   ON THE FIRST RUN. LRECL=56 MATCHES AUDITREC.CPY
+//*                   (WIDENED FOR RELATION-EXAMPLE'S SIGNED A/B),
+//*                   LRECL=37 MATCHES OVERRIDE-LOG-RECORD, AND
+//*                   LRECL=34 MATCHES EXTRACT-RECORD, ALL IN
+//*                   DAY7/IFELSE.COB.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=LOOPEX
+//STEPLIB  DD   DSN=DLBATCH.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+05
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=FILE-DEMO,COND=(4,LT,STEP005)
+//STEPLIB  DD   DSN=DLBATCH.LOADLIB,DISP=SHR
+//INPTMSTR DD   DSN=DLBATCH.DAILY.INPTMSTR,DISP=SHR
+//REJOUT   DD   DSN=DLBATCH.DAILY.REJOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=85)
+//CHKPT    DD   DSN=DLBATCH.DAILY.CHKPT,DISP=SHR
+//SYSIN    DD   *
+N
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=SORT,COND=((4,LT,STEP005),(4,LT,STEP010))
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DLBATCH.DAILY.EVENIN,DISP=SHR
+//SORTOUT  DD   DSN=DLBATCH.DAILY.EVENIN.SRT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=3)
+//SYSIN    DD   *
+  SORT FIELDS=(1,3,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=EVENODD-BATCH,
+//             COND=((4,LT,STEP005),(4,LT,STEP010),(4,LT,STEP015))
+//STEPLIB  DD   DSN=DLBATCH.LOADLIB,DISP=SHR
+//EVENIN   DD   DSN=DLBATCH.DAILY.EVENIN.SRT,DISP=SHR
+//EVENOUT  DD   DSN=DLBATCH.DAILY.EVENOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=9)
+//AUDITLOG DD   DSN=DLBATCH.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CheckNumber,
+//             COND=((4,LT,STEP005),(4,LT,STEP010),(4,LT,STEP015),
+//             (4,LT,STEP020))
+//STEPLIB  DD   DSN=DLBATCH.LOADLIB,DISP=SHR
+//THRESHPM DD   *
++0000
+/*
+//SUPVAUTH DD   DSN=DLBATCH.CNTL.SUPVAUTH,DISP=SHR
+//OVERRLOG DD   DSN=DLBATCH.AUDIT.OVERRIDE.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=37)
+//CNEXTRCT DD   DSN=DLBATCH.DAILY.CNEXTRCT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=34)
+//AUDITLOG DD   DSN=DLBATCH.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSIN    DD   *
+0100
+ACCT000001
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=RELATION-EXAMPLE,
+//             COND=((4,LT,STEP005),(4,LT,STEP010),(4,LT,STEP015),
+//             (4,LT,STEP020),(4,LT,STEP030))
+//STEPLIB  DD   DSN=DLBATCH.LOADLIB,DISP=SHR
+//RECONIN  DD   DSN=DLBATCH.DAILY.RECONIN,DISP=SHR
+//AUDITLOG DD   DSN=DLBATCH.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSOUT   DD   SYSOUT=*
