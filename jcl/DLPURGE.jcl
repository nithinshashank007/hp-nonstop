@@ -0,0 +1,43 @@
+//DLPURGE  JOB  (ACCTG),'AUDIT RETENTION CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DLPURGE - PERIODIC (NOT DAILY) HOUSEKEEPING RUN OVER THE SHARED
+//* AUDIT-FILE BUILT BY EVENODD, CHECKNUMBER, AND RELATION-EXAMPLE.
+//*
+//* STEP010  AUDIT-PURGE  SPLITS AUDITLOG INTO A DATED ARCHIVE
+//*                        GENERATION (RECORDS OLDER THAN THE
+//*                        PURGEPM CUTOFF CARD) AND A REPLACEMENT
+//*                        LIVE FILE (EVERYTHING ELSE).
+//* STEP020  IDCAMS       PROMOTES THE REPLACEMENT LIVE FILE OVER
+//*                        THE OLD AUDITLOG SO THE CLASSIFIER
+//*                        PROGRAMS CONTINUE APPENDING TO THE SAME
+//*                        LOGICAL DATASET NAME NEXT RUN.
+//*--------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* 2026-08-09  DLBS  ORIGINAL TWO-STEP RETENTION CYCLE.
+//* 2026-08-09  DLBS  AUDITARC/AUDITNEW LRECL RAISED FROM 54 TO 56 TO
+//*                   MATCH AUDITREC.CPY'S WIDENED AU-INPUT-VALUE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=AUDIT-PURGE
+//STEPLIB  DD   DSN=DLBATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=DLBATCH.AUDIT.LOG,DISP=SHR
+//AUDITARC DD   DSN=DLBATCH.AUDIT.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(25,25)),
+//             DCB=(RECFM=FB,LRECL=56)
+//AUDITNEW DD   DSN=DLBATCH.AUDIT.LOG.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(25,25)),
+//             DCB=(RECFM=FB,LRECL=56)
+//PURGEPM  DD   *
+20260701
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(4,LT,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//NEWLOG   DD   DSN=DLBATCH.AUDIT.LOG.NEW,DISP=SHR
+//OLDLOG   DD   DSN=DLBATCH.AUDIT.LOG,DISP=OLD
+//SYSIN    DD   *
+  REPRO INFILE(NEWLOG) OUTFILE(OLDLOG) REPLACE
+/*
